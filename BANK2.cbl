@@ -0,0 +1,380 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK2.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           ALTERNATE RECORD KEY IS MOV-TARJETA WITH DUPLICATES
+           FILE STATUS IS FSM.
+
+           SELECT OPTIONAL F-TRANSFERENCIAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TR-NUM
+           FILE STATUS IS FSTR.
+
+           SELECT OPTIONAL CLIENTES ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CLI-NUM
+           FILE STATUS IS FSC.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "../data/movimientos.ubd".
+       01 MOVIMIENTO-REG.
+           02 MOV-NUM              PIC  9(35).
+           02 MOV-TARJETA          PIC  9(16).
+           02 MOV-ANO              PIC   9(4).
+           02 MOV-MES              PIC   9(2).
+           02 MOV-DIA              PIC   9(2).
+           02 MOV-HOR              PIC   9(2).
+           02 MOV-MIN              PIC   9(2).
+           02 MOV-SEG              PIC   9(2).
+           02 MOV-IMPORTE-ENT      PIC  S9(7).
+           02 MOV-IMPORTE-DEC      PIC   9(2).
+           02 MOV-CONCEPTO         PIC  X(35).
+           02 MOV-SALDOPOS-ENT     PIC  S9(9).
+           02 MOV-SALDOPOS-DEC     PIC   9(2).
+      *    MOV-EVENTO/MOV-ASIENTO solo se usan en compras de entradas de
+      *    espectaculos (BANK8); van a espacios en el resto de movimientos.
+           02 MOV-EVENTO           PIC  X(20).
+           02 MOV-ASIENTO          PIC  X(06).
+      *    MOV-MONEDA es el codigo de moneda ISO 4217 del importe.
+           02 MOV-MONEDA           PIC  X(03).
+      *    MOV-IMPORTE-ENT/DEC guardan siempre la magnitud sin signo del
+      *    importe; MOV-IMPORTE-SIGNO ("+"/"-") es quien indica si el
+      *    movimiento es un abono o un cargo, porque un importe menor
+      *    de una unidad (p.ej. -0,50) no se puede representar negando
+      *    la parte entera cuando esta vale cero.
+           02 MOV-IMPORTE-SIGNO    PIC  X(01).
+      *    MOV-SALDOPOS-ENT/DEC guardan siempre la magnitud sin signo
+      *    del saldo resultante; MOV-SALDOPOS-SIGNO ("+"/"-") indica si
+      *    ese saldo es positivo o negativo, por la misma razon que
+      *    MOV-IMPORTE-SIGNO: un saldo negativo menor de una unidad no
+      *    se puede representar negando la parte entera cuando esta
+      *    vale cero.
+           02 MOV-SALDOPOS-SIGNO   PIC  X(01).
+
+       FD F-TRANSFERENCIAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "../data/transferencias.ubd".
+       01 TRANSFE-REG.
+           02 TR-NUM               PIC  9(35).
+           02 TR-ORIGEN            PIC  9(16).
+           02 TR-DESTINO           PIC  9(16).
+           02 TR-IMPORTE-ENT       PIC  S9(7).
+           02 TR-IMPORTE-DEC       PIC   9(2).
+      *    TR-CONCEPTO = {Transferencia programada, Transferencia periodica}
+           02 TR-ANO-ULT-EJEC      PIC   9(4).
+           02 TR-MES-ULT-EJEC      PIC   9(2).
+           02 TR-DIA-ULT-EJEC      PIC   9(2).
+           02 TR-CONCEPTO          PIC   X(35).
+           02 TR-ANO               PIC   9(4).
+           02 TR-MES               PIC   9(2).
+           02 TR-DIA               PIC   9(2).
+      *    TR-ANO-FIN/TR-MES-FIN/TR-DIA-FIN = 0 si la periodica no
+      *    tiene fecha de fin (indefinida).
+           02 TR-ANO-FIN           PIC   9(4).
+           02 TR-MES-FIN           PIC   9(2).
+           02 TR-DIA-FIN           PIC   9(2).
+      *    TR-MONEDA es el codigo de moneda ISO 4217 del importe.
+           02 TR-MONEDA            PIC  X(03).
+
+       FD CLIENTES
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "../data/clientes.ubd".
+       01 CLIENTES-REG.
+      *    CLI-NUM identifica al cliente/cuenta y coincide con TNUM.
+           02 CLI-NUM              PIC  9(16).
+           02 CLI-NOMBRE           PIC  X(30).
+
+       WORKING-STORAGE SECTION.
+       77 FSM                       PIC  X(2).
+       77 FSTR                      PIC  X(2).
+       77 FSC                       PIC  X(2).
+
+       78 BLACK                     VALUE    0.
+       78 BLUE                      VALUE    1.
+       78 GREEN                     VALUE    2.
+       78 CYAN                      VALUE    3.
+       78 RED                       VALUE    4.
+       78 MAGENTA                   VALUE    5.
+       78 YELLOW                    VALUE    6.
+       78 WHITE                     VALUE    7.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO               PIC  9(4).
+               10 MES               PIC  9(2).
+               10 DIA               PIC  9(2).
+           05 HORA.
+               10 HORAS             PIC  9(2).
+               10 MINUTOS           PIC  9(2).
+               10 SEGUNDOS          PIC  9(2).
+               10 MILISEGUNDOS      PIC  9(2).
+           05 DIF-GMT               PIC S9(4).
+
+       01 KEYBOARD-STATUS           PIC  9(4).
+           88 ENTER-PRESSED         VALUE    0.
+           88 ESC-PRESSED           VALUE 2005.
+       77 PRESSED-KEY               PIC  9(4).
+
+       77 FECHA-ACTUAL-NUM          PIC 9(8).
+       77 FECHA-ULT-EJEC-NUM        PIC 9(8).
+       77 FECHA-TRANS-NUM           PIC 9(8).
+       77 FECHA-FIN-NUM             PIC 9(8).
+      *    Dia de manana, para saber si una periodica vence manana; se
+      *    redondea igual que SUMAR-UN-DIA en BANK6 (a partir del dia 28
+      *    se salta siempre al dia 1 del mes siguiente), porque aqui solo
+      *    hace falta el numero de dia, no la fecha completa.
+       77 DIA-MANANA                PIC 9(2).
+
+       77 SALDO-LEDGER-CENT         PIC S9(11) VALUE 0.
+       77 SALDO-DISPONIBLE-CENT     PIC S9(11) VALUE 0.
+       77 PENDIENTE-CENT            PIC S9(11) VALUE 0.
+       77 CENT-IMPORTE              PIC S9(9).
+
+       77 SALDO-ABS-CENT            PIC  9(11).
+       77 SALDO-ENT-TMP             PIC  9(9).
+       77 SALDO-DEC-TMP             PIC  9(2).
+       77 SALDO-SIGNO               PIC  X(01).
+
+       LINKAGE SECTION.
+       77 TNUM-L                    PIC  9(16).
+
+       SCREEN SECTION.
+       01 BLANK-SCREEN.
+           05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
+
+       PROCEDURE DIVISION USING TNUM-L.
+       IMPRIMIR-CABECERA.
+
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'
+           SET ENVIRONMENT 'COB_SCREEN_ESC'        TO 'Y'
+
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "Cajero Automatico UnizarBank" LINE 2 COL 26
+               WITH FOREGROUND-COLOR IS BLUE
+               WITH BACKGROUND-COLOR IS WHITE.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           COMPUTE FECHA-ACTUAL-NUM = (ANO * 10000) + (MES * 100) + DIA.
+
+           DISPLAY DIA LINE 4 COL 32.
+           DISPLAY "-" LINE 4 COL 34.
+           DISPLAY MES LINE 4 COL 35.
+           DISPLAY "-" LINE 4 COL 37.
+           DISPLAY ANO LINE 4 COL 38.
+           DISPLAY HORAS LINE 4 COL 44.
+           DISPLAY ":" LINE 4 COL 46.
+           DISPLAY MINUTOS LINE 4 COL 47.
+
+       PSALDO.
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM NOT = 00
+               GO TO PSYS-ERR.
+
+           PERFORM LOCALIZAR-SALDO-TARJETA
+               THRU LOCALIZAR-SALDO-TARJETA-EXIT.
+
+           CLOSE F-MOVIMIENTOS.
+
+           PERFORM CALCULAR-PENDIENTE THRU CALCULAR-PENDIENTE-EXIT.
+
+           COMPUTE SALDO-DISPONIBLE-CENT =
+               SALDO-LEDGER-CENT - PENDIENTE-CENT.
+
+           PERFORM LEER-CLIENTE THRU LEER-CLIENTE-EXIT.
+
+           DISPLAY "Consultar saldo" LINE 7 COL 32.
+           IF CLI-NOMBRE NOT = SPACES
+               DISPLAY CLI-NOMBRE LINE 9 COL 32
+           END-IF.
+
+           DISPLAY "Saldo contable:" LINE 11 COL 14.
+           MOVE SALDO-LEDGER-CENT TO SALDO-ABS-CENT.
+           PERFORM MOSTRAR-SALDO THRU MOSTRAR-SALDO-EXIT.
+           DISPLAY SALDO-SIGNO LINE 11 COL 45.
+           DISPLAY SALDO-ENT-TMP LINE 11 COL 46.
+           DISPLAY "," LINE 11 COL 55.
+           DISPLAY SALDO-DEC-TMP LINE 11 COL 56.
+           DISPLAY "euros" LINE 11 COL 59.
+
+           DISPLAY "Saldo disponible:" LINE 13 COL 14.
+           COMPUTE SALDO-ABS-CENT = FUNCTION ABS(SALDO-DISPONIBLE-CENT).
+           IF SALDO-DISPONIBLE-CENT < 0
+               MOVE "-" TO SALDO-SIGNO
+           ELSE
+               MOVE " " TO SALDO-SIGNO
+           END-IF.
+           DIVIDE SALDO-ABS-CENT BY 100 GIVING SALDO-ENT-TMP
+               REMAINDER SALDO-DEC-TMP.
+           DISPLAY SALDO-SIGNO LINE 13 COL 45.
+           DISPLAY SALDO-ENT-TMP LINE 13 COL 46.
+           DISPLAY "," LINE 13 COL 55.
+           DISPLAY SALDO-DEC-TMP LINE 13 COL 56.
+           DISPLAY "euros" LINE 13 COL 59.
+
+           IF PENDIENTE-CENT NOT = 0
+               DISPLAY "(Hay transferencias pendientes de cargo)"
+                   LINE 15 COL 20.
+
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+
+       PSALDO-FIN.
+           ACCEPT PRESSED-KEY WITH NO ECHO LINE 24 COL 79
+           IF ENTER-PRESSED OR ESC-PRESSED
+               EXIT PROGRAM
+           ELSE
+               GO TO PSALDO-FIN.
+
+      *    Recupera en SALDO-LEDGER-CENT el saldo del ultimo movimiento de
+      *    la tarjeta (0 si todavia no tiene movimientos). Este es el
+      *    saldo contable: lo que realmente hay anotado en movimientos.ubd.
+       LOCALIZAR-SALDO-TARJETA.
+           MOVE 0 TO SALDO-LEDGER-CENT.
+           MOVE TNUM-L TO MOV-TARJETA.
+           START F-MOVIMIENTOS KEY IS = MOV-TARJETA
+               INVALID KEY GO TO LOCALIZAR-SALDO-TARJETA-EXIT.
+
+       LOCALIZAR-SALDO-SIGUIENTE.
+           READ F-MOVIMIENTOS NEXT RECORD
+               AT END GO TO LOCALIZAR-SALDO-TARJETA-EXIT.
+
+           IF MOV-TARJETA NOT = TNUM-L
+               GO TO LOCALIZAR-SALDO-TARJETA-EXIT.
+
+           COMPUTE SALDO-LEDGER-CENT =
+               (MOV-SALDOPOS-ENT * 100) + MOV-SALDOPOS-DEC.
+           IF MOV-SALDOPOS-SIGNO = "-"
+               COMPUTE SALDO-LEDGER-CENT = 0 - SALDO-LEDGER-CENT
+           END-IF.
+
+           GO TO LOCALIZAR-SALDO-SIGUIENTE.
+
+       LOCALIZAR-SALDO-TARJETA-EXIT.
+           EXIT.
+
+      *    Recorre transferencias.ubd sumando en PENDIENTE-CENT los
+      *    cargos ya ordenados desde esta tarjeta que todavia no se han
+      *    postado: una transferencia programada pendiente siempre se
+      *    cuenta entera (el cargo es un compromiso firme de un unico
+      *    pago futuro); de una periodica solo se cuenta la proxima
+      *    cuota, y solo si vence hoy o manana, para no descontar pagos
+      *    lejanos que todavia pueden cambiar. Asi el saldo disponible
+      *    no parece mas gastable de lo que realmente es.
+       CALCULAR-PENDIENTE.
+           MOVE 0 TO PENDIENTE-CENT.
+
+           IF DIA > 28
+               MOVE 1 TO DIA-MANANA
+           ELSE
+               ADD 1 TO DIA GIVING DIA-MANANA
+           END-IF.
+
+           OPEN INPUT F-TRANSFERENCIAS.
+           IF FSTR NOT = 00
+               GO TO CALCULAR-PENDIENTE-EXIT.
+
+       CALCULAR-PENDIENTE-SIGUIENTE.
+           READ F-TRANSFERENCIAS NEXT RECORD
+               AT END GO TO CALCULAR-PENDIENTE-CERRAR.
+
+           IF TR-ORIGEN NOT = TNUM-L
+               GO TO CALCULAR-PENDIENTE-SIGUIENTE.
+
+           COMPUTE FECHA-ULT-EJEC-NUM = (TR-ANO-ULT-EJEC * 10000)
+                   + (TR-MES-ULT-EJEC * 100) + TR-DIA-ULT-EJEC.
+
+           IF FECHA-ULT-EJEC-NUM = FECHA-ACTUAL-NUM
+               GO TO CALCULAR-PENDIENTE-SIGUIENTE.
+
+           COMPUTE CENT-IMPORTE =
+               (TR-IMPORTE-ENT * 100) + TR-IMPORTE-DEC.
+
+           IF TR-CONCEPTO = "Transferencia programada"
+               IF FECHA-ULT-EJEC-NUM = 0
+                   ADD CENT-IMPORTE TO PENDIENTE-CENT
+               END-IF
+           END-IF.
+
+           IF TR-CONCEPTO = "Transferencia periodica"
+               COMPUTE FECHA-TRANS-NUM = (TR-ANO * 10000)
+                       + (TR-MES * 100) + TR-DIA
+               IF TR-ANO-FIN = 0 AND TR-MES-FIN = 0 AND TR-DIA-FIN = 0
+                   MOVE 99999999 TO FECHA-FIN-NUM
+               ELSE
+                   COMPUTE FECHA-FIN-NUM = (TR-ANO-FIN * 10000)
+                       + (TR-MES-FIN * 100) + TR-DIA-FIN
+               END-IF
+               IF FECHA-ACTUAL-NUM >= FECHA-TRANS-NUM
+               AND FECHA-ACTUAL-NUM NOT > FECHA-FIN-NUM
+                   IF TR-DIA = DIA OR TR-DIA = DIA-MANANA
+                       ADD CENT-IMPORTE TO PENDIENTE-CENT
+                   END-IF
+               END-IF
+           END-IF.
+
+           GO TO CALCULAR-PENDIENTE-SIGUIENTE.
+
+       CALCULAR-PENDIENTE-CERRAR.
+           CLOSE F-TRANSFERENCIAS.
+
+       CALCULAR-PENDIENTE-EXIT.
+           EXIT.
+
+      *    Recupera el nombre del cliente asociado a la tarjeta, si el
+      *    fichero de clientes existe y tiene un registro para ella.
+      *    La ausencia de datos de cliente no impide operar.
+       LEER-CLIENTE.
+           INITIALIZE CLI-NOMBRE.
+
+           OPEN INPUT CLIENTES.
+           IF FSC NOT = 00
+               GO TO LEER-CLIENTE-EXIT.
+
+           MOVE TNUM-L TO CLI-NUM.
+           READ CLIENTES INVALID KEY INITIALIZE CLI-NOMBRE.
+
+           CLOSE CLIENTES.
+
+       LEER-CLIENTE-EXIT.
+           EXIT.
+
+      *    Descompone un saldo en centimos (con signo) en su parte entera
+      *    (sin signo) mas un signo aparte, para poder mostrarlo con
+      *    DISPLAY igual que el resto de pantallas de consulta.
+       MOSTRAR-SALDO.
+           COMPUTE SALDO-ABS-CENT = FUNCTION ABS(SALDO-LEDGER-CENT).
+           IF SALDO-LEDGER-CENT < 0
+               MOVE "-" TO SALDO-SIGNO
+           ELSE
+               MOVE " " TO SALDO-SIGNO
+           END-IF.
+           DIVIDE SALDO-ABS-CENT BY 100 GIVING SALDO-ENT-TMP
+               REMAINDER SALDO-DEC-TMP.
+       MOSTRAR-SALDO-EXIT.
+           EXIT.
+
+       PSYS-ERR.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno" LINE 9 COL 25
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Vuelva mas tarde" LINE 11 COL 32
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+           GO TO PSALDO-FIN.
