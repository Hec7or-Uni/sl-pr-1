@@ -0,0 +1,387 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK4.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           ALTERNATE RECORD KEY IS MOV-TARJETA WITH DUPLICATES
+           FILE STATUS IS FSM.
+
+           SELECT OPTIONAL LIMITES ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS LIM-TARJETA
+           FILE STATUS IS FSL.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "../data/movimientos.ubd".
+       01 MOVIMIENTO-REG.
+           02 MOV-NUM              PIC  9(35).
+           02 MOV-TARJETA          PIC  9(16).
+           02 MOV-ANO              PIC   9(4).
+           02 MOV-MES              PIC   9(2).
+           02 MOV-DIA              PIC   9(2).
+           02 MOV-HOR              PIC   9(2).
+           02 MOV-MIN              PIC   9(2).
+           02 MOV-SEG              PIC   9(2).
+           02 MOV-IMPORTE-ENT      PIC  S9(7).
+           02 MOV-IMPORTE-DEC      PIC   9(2).
+           02 MOV-CONCEPTO         PIC  X(35).
+           02 MOV-SALDOPOS-ENT     PIC  S9(9).
+           02 MOV-SALDOPOS-DEC     PIC   9(2).
+      *    MOV-EVENTO/MOV-ASIENTO solo se usan en compras de entradas de
+      *    espectaculos (BANK8); van a espacios en el resto de movimientos.
+           02 MOV-EVENTO           PIC  X(20).
+           02 MOV-ASIENTO          PIC  X(06).
+      *    MOV-MONEDA es el codigo de moneda ISO 4217 del importe.
+           02 MOV-MONEDA           PIC  X(03).
+      *    MOV-IMPORTE-ENT/DEC guardan siempre la magnitud sin signo del
+      *    importe; MOV-IMPORTE-SIGNO ("+"/"-") es quien indica si el
+      *    movimiento es un abono o un cargo, porque un importe menor
+      *    de una unidad (p.ej. -0,50) no se puede representar negando
+      *    la parte entera cuando esta vale cero.
+           02 MOV-IMPORTE-SIGNO    PIC  X(01).
+      *    MOV-SALDOPOS-ENT/DEC guardan siempre la magnitud sin signo
+      *    del saldo resultante; MOV-SALDOPOS-SIGNO ("+"/"-") indica si
+      *    ese saldo es positivo o negativo, por la misma razon que
+      *    MOV-IMPORTE-SIGNO: un saldo negativo menor de una unidad no
+      *    se puede representar negando la parte entera cuando esta
+      *    vale cero.
+           02 MOV-SALDOPOS-SIGNO   PIC  X(01).
+
+       FD LIMITES
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "../data/limites.ubd".
+       01 LIMITES-REG.
+      *    LIM-ANO/MES/DIA = ultimo dia en que la tarjeta retiro efectivo.
+      *    LIM-RETIRADO-ENT/DEC = total retirado ese dia (se reinicia a 0
+      *    en cuanto cambia la fecha).
+           02 LIM-TARJETA           PIC  9(16).
+           02 LIM-ANO               PIC   9(4).
+           02 LIM-MES               PIC   9(2).
+           02 LIM-DIA               PIC   9(2).
+           02 LIM-RETIRADO-ENT      PIC   9(7).
+           02 LIM-RETIRADO-DEC      PIC   9(2).
+
+       WORKING-STORAGE SECTION.
+       77 FSM                       PIC  X(2).
+       77 FSL                       PIC  X(2).
+
+       78 BLACK                     VALUE    0.
+       78 BLUE                      VALUE    1.
+       78 GREEN                     VALUE    2.
+       78 CYAN                      VALUE    3.
+       78 RED                       VALUE    4.
+       78 MAGENTA                   VALUE    5.
+       78 YELLOW                    VALUE    6.
+       78 WHITE                     VALUE    7.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO               PIC  9(4).
+               10 MES               PIC  9(2).
+               10 DIA               PIC  9(2).
+           05 HORA.
+               10 HORAS             PIC  9(2).
+               10 MINUTOS           PIC  9(2).
+               10 SEGUNDOS          PIC  9(2).
+               10 MILISEGUNDOS      PIC  9(2).
+           05 DIF-GMT               PIC S9(4).
+
+       01 KEYBOARD-STATUS           PIC  9(4).
+           88 ENTER-PRESSED         VALUE    0.
+           88 PGUP-PRESSED          VALUE 2001.
+           88 PGDN-PRESSED          VALUE 2002.
+           88 UP-ARROW-PRESSED      VALUE 2003.
+           88 DOWN-ARROW-PRESSED    VALUE 2004.
+           88 ESC-PRESSED           VALUE 2005.
+       77 PRESSED-KEY               PIC  9(4).
+
+       77 IMPORTE-ENT-USUARIO       PIC  9(7).
+       77 IMPORTE-DEC-USUARIO       PIC  9(2).
+
+      *    Limite diario de retirada de efectivo, en euros y centimos.
+       77 LIMITE-DIARIO-ENT         PIC  9(7) VALUE 300.
+       77 LIMITE-DIARIO-DEC         PIC  9(2) VALUE 0.
+
+       77 CENT-IMPORTE              PIC S9(9).
+       77 CENT-LIMITE-DIARIO        PIC S9(9).
+       77 CENT-RETIRADO             PIC S9(9).
+       77 CENT-NUEVO-TOTAL          PIC S9(9).
+
+       77 SALDO-ACTUAL-CENT         PIC S9(11).
+       77 SALDO-NUEVO-CENT          PIC S9(11).
+       77 SALDO-ABS-CENT            PIC  9(11).
+       77 SALDO-ENT-TMP             PIC  9(9).
+       77 SALDO-DEC-TMP             PIC  9(2).
+
+       77 LAST-MOV-NUM              PIC  9(35) VALUE 0.
+
+       LINKAGE SECTION.
+       77 TNUM-L                    PIC  9(16).
+
+       SCREEN SECTION.
+       01 BLANK-SCREEN.
+           05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
+
+       01 IMPORTE-ACCEPT.
+           05 IMPORTE-ENT-ACCEPT BLANK ZERO AUTO UNDERLINE
+               LINE 11 COL 40 PIC 9(7) USING IMPORTE-ENT-USUARIO.
+           05 IMPORTE-DEC-ACCEPT BLANK ZERO AUTO UNDERLINE
+               LINE 11 COL 49 PIC 9(2) USING IMPORTE-DEC-USUARIO.
+
+       PROCEDURE DIVISION USING TNUM-L.
+       IMPRIMIR-CABECERA.
+
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'
+           SET ENVIRONMENT 'COB_SCREEN_ESC'        TO 'Y'
+
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "Cajero Automatico UnizarBank" LINE 2 COL 26
+               WITH FOREGROUND-COLOR IS BLUE
+               WITH BACKGROUND-COLOR IS WHITE.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY DIA LINE 4 COL 32.
+           DISPLAY "-" LINE 4 COL 34.
+           DISPLAY MES LINE 4 COL 35.
+           DISPLAY "-" LINE 4 COL 37.
+           DISPLAY ANO LINE 4 COL 38.
+           DISPLAY HORAS LINE 4 COL 44.
+           DISPLAY ":" LINE 4 COL 46.
+           DISPLAY MINUTOS LINE 4 COL 47.
+
+       PRETIRAR.
+           INITIALIZE IMPORTE-ENT-USUARIO.
+           INITIALIZE IMPORTE-DEC-USUARIO.
+
+           DISPLAY "Retirar efectivo" LINE 8 COL 30.
+           DISPLAY "Introduzca el importe a retirar:" LINE 11 COL 5.
+           DISPLAY "," LINE 11 COL 47.
+           DISPLAY "euros" LINE 11 COL 52.
+
+           DISPLAY "Enter - Aceptar" LINE 24 COL 02.
+           DISPLAY "ESC - Cancelar" LINE 24 COL 65.
+
+           ACCEPT IMPORTE-ACCEPT ON EXCEPTION
+               IF ESC-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO PRETIRAR.
+
+           IF IMPORTE-ENT-USUARIO = 0 AND IMPORTE-DEC-USUARIO = 0
+               GO TO PRETIRAR.
+
+       PVALIDAR-LIMITE.
+           COMPUTE CENT-IMPORTE =
+               (IMPORTE-ENT-USUARIO * 100) + IMPORTE-DEC-USUARIO.
+           COMPUTE CENT-LIMITE-DIARIO =
+               (LIMITE-DIARIO-ENT * 100) + LIMITE-DIARIO-DEC.
+
+           OPEN I-O LIMITES.
+           IF FSL = 35
+               OPEN OUTPUT LIMITES
+               CLOSE LIMITES
+               OPEN I-O LIMITES
+           END-IF.
+           IF FSL NOT = 00
+               GO TO PSYS-ERR.
+
+           MOVE TNUM-L TO LIM-TARJETA.
+           READ LIMITES INVALID KEY
+               PERFORM CREAR-LIMITE THRU CREAR-LIMITE-EXIT.
+
+           IF LIM-ANO NOT = ANO OR LIM-MES NOT = MES
+                                 OR LIM-DIA NOT = DIA
+               MOVE ANO TO LIM-ANO
+               MOVE MES TO LIM-MES
+               MOVE DIA TO LIM-DIA
+               MOVE 0 TO LIM-RETIRADO-ENT
+               MOVE 0 TO LIM-RETIRADO-DEC
+               REWRITE LIMITES-REG INVALID KEY GO TO PSYS-ERR
+           END-IF.
+
+           COMPUTE CENT-RETIRADO =
+               (LIM-RETIRADO-ENT * 100) + LIM-RETIRADO-DEC.
+           COMPUTE CENT-NUEVO-TOTAL = CENT-RETIRADO + CENT-IMPORTE.
+
+           IF CENT-NUEVO-TOTAL > CENT-LIMITE-DIARIO
+               CLOSE LIMITES
+               GO TO PLIMITE-ERR.
+
+       PVALIDAR-SALDO.
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM NOT = 00
+               CLOSE LIMITES
+               GO TO PSYS-ERR.
+
+           PERFORM LOCALIZAR-SALDO-TARJETA
+               THRU LOCALIZAR-SALDO-TARJETA-EXIT.
+
+           COMPUTE SALDO-NUEVO-CENT = SALDO-ACTUAL-CENT - CENT-IMPORTE.
+
+           IF SALDO-NUEVO-CENT < 0
+               CLOSE F-MOVIMIENTOS
+               CLOSE LIMITES
+               GO TO PSALDO-ERR.
+
+       PPOSTAR.
+           PERFORM LOCALIZAR-ULTIMO-MOV-NUM
+               THRU LOCALIZAR-ULTIMO-MOV-NUM-EXIT.
+
+           ADD 1 TO LAST-MOV-NUM.
+           MOVE LAST-MOV-NUM TO MOV-NUM.
+           MOVE TNUM-L TO MOV-TARJETA.
+           MOVE ANO TO MOV-ANO.
+           MOVE MES TO MOV-MES.
+           MOVE DIA TO MOV-DIA.
+           MOVE HORAS TO MOV-HOR.
+           MOVE MINUTOS TO MOV-MIN.
+           MOVE SEGUNDOS TO MOV-SEG.
+           MOVE IMPORTE-ENT-USUARIO TO MOV-IMPORTE-ENT.
+           MOVE IMPORTE-DEC-USUARIO TO MOV-IMPORTE-DEC.
+           MOVE "-" TO MOV-IMPORTE-SIGNO.
+           MOVE "Retirada de efectivo" TO MOV-CONCEPTO.
+           MOVE SPACES TO MOV-EVENTO.
+           MOVE SPACES TO MOV-ASIENTO.
+           MOVE "EUR" TO MOV-MONEDA.
+           PERFORM DESGLOSAR-SALDO THRU DESGLOSAR-SALDO-EXIT.
+           WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
+
+           DIVIDE CENT-NUEVO-TOTAL BY 100
+               GIVING LIM-RETIRADO-ENT REMAINDER LIM-RETIRADO-DEC.
+           REWRITE LIMITES-REG INVALID KEY GO TO PSYS-ERR.
+
+           CLOSE F-MOVIMIENTOS.
+           CLOSE LIMITES.
+
+           GO TO PEXITO.
+
+      *    Descompone un saldo en centimos (con signo) en MOV-SALDOPOS-ENT
+      *    (con signo) y MOV-SALDOPOS-DEC (sin signo), igual que el resto
+      *    del sistema representa los importes.
+       DESGLOSAR-SALDO.
+           COMPUTE SALDO-ABS-CENT = FUNCTION ABS(SALDO-NUEVO-CENT).
+           DIVIDE SALDO-ABS-CENT BY 100 GIVING SALDO-ENT-TMP
+               REMAINDER SALDO-DEC-TMP.
+           MOVE SALDO-ENT-TMP TO MOV-SALDOPOS-ENT.
+           MOVE SALDO-DEC-TMP TO MOV-SALDOPOS-DEC.
+           IF SALDO-NUEVO-CENT < 0
+               MOVE "-" TO MOV-SALDOPOS-SIGNO
+           ELSE
+               MOVE "+" TO MOV-SALDOPOS-SIGNO
+           END-IF.
+       DESGLOSAR-SALDO-EXIT.
+           EXIT.
+
+      *    Recupera en SALDO-ACTUAL-CENT el saldo del ultimo movimiento de
+      *    la tarjeta (0 si todavia no tiene movimientos).
+       LOCALIZAR-SALDO-TARJETA.
+           MOVE 0 TO SALDO-ACTUAL-CENT.
+           MOVE TNUM-L TO MOV-TARJETA.
+           START F-MOVIMIENTOS KEY IS = MOV-TARJETA
+               INVALID KEY GO TO LOCALIZAR-SALDO-TARJETA-EXIT.
+
+       LOCALIZAR-SALDO-SIGUIENTE.
+           READ F-MOVIMIENTOS NEXT RECORD
+               AT END GO TO LOCALIZAR-SALDO-TARJETA-EXIT.
+
+           IF MOV-TARJETA NOT = TNUM-L
+               GO TO LOCALIZAR-SALDO-TARJETA-EXIT.
+
+           COMPUTE SALDO-ACTUAL-CENT =
+               (MOV-SALDOPOS-ENT * 100) + MOV-SALDOPOS-DEC.
+           IF MOV-SALDOPOS-SIGNO = "-"
+               COMPUTE SALDO-ACTUAL-CENT = 0 - SALDO-ACTUAL-CENT
+           END-IF.
+
+           GO TO LOCALIZAR-SALDO-SIGUIENTE.
+
+       LOCALIZAR-SALDO-TARJETA-EXIT.
+           EXIT.
+
+      *    Recorre movimientos.ubd para saber cual es el ultimo MOV-NUM
+      *    usado y poder asignar un numero nuevo.
+       LOCALIZAR-ULTIMO-MOV-NUM.
+           MOVE LOW-VALUES TO MOV-NUM.
+           START F-MOVIMIENTOS KEY IS NOT LESS THAN MOV-NUM
+               INVALID KEY GO TO LOCALIZAR-ULTIMO-MOV-NUM-EXIT.
+
+       LOCALIZAR-ULTIMO-SIGUIENTE.
+           READ F-MOVIMIENTOS NEXT RECORD
+               AT END GO TO LOCALIZAR-ULTIMO-MOV-NUM-EXIT.
+
+           MOVE MOV-NUM TO LAST-MOV-NUM.
+           GO TO LOCALIZAR-ULTIMO-SIGUIENTE.
+
+       LOCALIZAR-ULTIMO-MOV-NUM-EXIT.
+           EXIT.
+
+      *    Crea el registro de limites la primera vez que una tarjeta
+      *    retira efectivo.
+       CREAR-LIMITE.
+           MOVE ANO TO LIM-ANO.
+           MOVE MES TO LIM-MES.
+           MOVE DIA TO LIM-DIA.
+           MOVE 0 TO LIM-RETIRADO-ENT.
+           MOVE 0 TO LIM-RETIRADO-DEC.
+           WRITE LIMITES-REG INVALID KEY GO TO PSYS-ERR.
+       CREAR-LIMITE-EXIT.
+           EXIT.
+
+       PEXITO.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Retirada realizada correctamente" LINE 9 COL 23
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS GREEN.
+           DISPLAY "Retire su efectivo" LINE 11 COL 31.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+           GO TO EXIT-ENTER.
+
+       PLIMITE-ERR.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha superado el limite diario de retirada"
+               LINE 9 COL 19
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+           GO TO EXIT-ENTER.
+
+       PSALDO-ERR.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Saldo insuficiente para realizar la retirada"
+               LINE 9 COL 17
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+           GO TO EXIT-ENTER.
+
+       PSYS-ERR.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno" LINE 9 COL 25
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Vuelva mas tarde" LINE 11 COL 32
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+
+       EXIT-ENTER.
+           ACCEPT PRESSED-KEY WITH NO ECHO LINE 24 COL 79
+           IF ENTER-PRESSED
+               EXIT PROGRAM
+           ELSE
+               GO TO EXIT-ENTER.
