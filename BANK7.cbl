@@ -12,6 +12,7 @@
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
            RECORD KEY IS MOV-NUM
+           ALTERNATE RECORD KEY IS MOV-TARJETA WITH DUPLICATES
            FILE STATUS IS FSM.
 
            SELECT OPTIONAL F-TRANSFERENCIAS ASSIGN TO DISK
@@ -26,6 +27,22 @@
            RECORD KEY IS MOV-TRANSFE-NUM
            FILE STATUS IS FSMTR.
 
+           SELECT OPTIONAL F-INFORME ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSINF.
+
+           SELECT OPTIONAL FUSIONCTRL ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FC-CLAVE
+           FILE STATUS IS FSFC.
+
+           SELECT OPTIONAL CLIENTES ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CLI-NUM
+           FILE STATUS IS FSC.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -46,6 +63,25 @@
            02 MOV-CONCEPTO          PIC  X(35).
            02 MOV-SALDOPOS-ENT      PIC  S9(9).
            02 MOV-SALDOPOS-DEC      PIC   9(2).
+      *    MOV-EVENTO/MOV-ASIENTO solo se usan en compras de entradas de
+      *    espectaculos (BANK8); van a espacios en el resto de movimientos.
+           02 MOV-EVENTO            PIC  X(20).
+           02 MOV-ASIENTO           PIC  X(06).
+      *    MOV-MONEDA es el codigo de moneda ISO 4217 del importe.
+           02 MOV-MONEDA            PIC  X(03).
+      *    MOV-IMPORTE-ENT/DEC guardan siempre la magnitud sin signo del
+      *    importe; MOV-IMPORTE-SIGNO ("+"/"-") es quien indica si el
+      *    movimiento es un abono o un cargo, porque un importe menor
+      *    de una unidad (p.ej. -0,50) no se puede representar negando
+      *    la parte entera cuando esta vale cero.
+           02 MOV-IMPORTE-SIGNO     PIC  X(01).
+      *    MOV-SALDOPOS-ENT/DEC guardan siempre la magnitud sin signo
+      *    del saldo resultante; MOV-SALDOPOS-SIGNO ("+"/"-") indica si
+      *    ese saldo es positivo o negativo, por la misma razon que
+      *    MOV-IMPORTE-SIGNO: un saldo negativo menor de una unidad no
+      *    se puede representar negando la parte entera cuando esta
+      *    vale cero.
+           02 MOV-SALDOPOS-SIGNO    PIC  X(01).
 
        FD F-TRANSFERENCIAS
            LABEL RECORD STANDARD
@@ -64,6 +100,13 @@
            02 TR-ANO               PIC   9(4).
            02 TR-MES               PIC   9(2).
            02 TR-DIA               PIC   9(2).
+      *    TR-ANO-FIN/TR-MES-FIN/TR-DIA-FIN = 0 si la periodica no
+      *    tiene fecha de fin (indefinida).
+           02 TR-ANO-FIN           PIC   9(4).
+           02 TR-MES-FIN           PIC   9(2).
+           02 TR-DIA-FIN           PIC   9(2).
+      *    TR-MONEDA es el codigo de moneda ISO 4217 del importe.
+           02 TR-MONEDA            PIC  X(03).
 
        FD F-MOV-TRANSFE
            LABEL RECORD STANDARD
@@ -82,11 +125,49 @@
            02 MOV-TRANSFE-CONCEPTO          PIC  X(35).
            02 MOV-TRANSFE-SALDOPOS-ENT      PIC  S9(9).
            02 MOV-TRANSFE-SALDOPOS-DEC      PIC   9(2).
+           02 MOV-TRANSFE-MONEDA            PIC  X(03).
+           02 MOV-TRANSFE-IMPORTE-SIGNO     PIC  X(01).
+           02 MOV-TRANSFE-SALDOPOS-SIGNO    PIC  X(01).
+
+       FD F-INFORME
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "../data/extracto.txt".
+       01 INFORME-LINE              PIC X(100).
+
+       FD FUSIONCTRL
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "../data/fusionctrl.ubd".
+       01 FUSIONCTRL-REG.
+      *    FC-CLAVE vale siempre 1: es un registro de control unico,
+      *    porque el fusionado de movtransfe.ubd es global y no esta
+      *    segregado por tarjeta (ver JUNTAR-FICHEROS).
+           02 FC-CLAVE                  PIC  9(1).
+      *    FC-ULTIMO-MOV-NUM es el MOV-NUM mas alto de movimientos.ubd
+      *    ya volcado a movtransfe.ubd en una pasada anterior.
+           02 FC-ULTIMO-MOV-NUM         PIC  9(35).
+      *    FC-ULTIMO-MOV-TRANSFE-NUM marca, dentro de movtransfe.ubd, la
+      *    frontera entre movimientos reales (ya fusionados, se
+      *    conservan) y filas de previsualizacion de transferencias
+      *    pendientes (se recalculan en cada pasada porque dependen de
+      *    la fecha de hoy).
+           02 FC-ULTIMO-MOV-TRANSFE-NUM PIC  9(35).
+
+       FD CLIENTES
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "../data/clientes.ubd".
+       01 CLIENTES-REG.
+      *    CLI-NUM identifica al cliente/cuenta y coincide con TNUM.
+           02 CLI-NUM              PIC  9(16).
+           02 CLI-NOMBRE           PIC  X(30).
 
        WORKING-STORAGE SECTION.
        77 FSM                       PIC   X(2).
        77 FSTR                      PIC   X(2).
        77 FSMTR                     PIC   X(2).
+       77 FSINF                     PIC   X(2).
+       77 FSFC                      PIC   X(2).
+       77 FSC                       PIC   X(2).
+       77 NUEVO-ULTIMO-MOV-NUM      PIC  9(35) VALUE 0.
 
        78 BLACK                     VALUE    0.
        78 BLUE                      VALUE    1.
@@ -116,6 +197,7 @@
            88 UP-ARROW-PRESSED      VALUE 2003.
            88 DOWN-ARROW-PRESSED    VALUE 2004.
            88 ESC-PRESSED           VALUE 2005.
+           88 F2-PRESSED            VALUE 1002.
        77 PRESSED-KEY               PIC   9(4).
 
        77 DIA1-USUARIO              PIC   9(2).
@@ -150,6 +232,8 @@
        77 COPIA-MOV                 PIC   9(35).
 
        77 TR-MOV-NUM                PIC   9(8) VALUE 0.
+       77 FECHA-ULT-EJEC            PIC   9(8).
+       77 FECHA-FIN-PERIODICA       PIC   9(8).
 
        LINKAGE SECTION.
        77 TNUM                      PIC  9(16).
@@ -172,6 +256,16 @@
                LINE 13 COL 53 PIC 9(2) USING MES2-USUARIO.
            05 ANO-MAX BLANK ZERO UNDERLINE
                LINE 13 COL 56 PIC 9(4) USING ANO2-USUARIO.
+           05 IMPORTE-MIN-ENT SIGN IS LEADING SEPARATE
+               AUTO UNDERLINE
+               LINE 15 COL 27 PIC S9(7) USING EURENT1-USUARIO.
+           05 IMPORTE-MIN-DEC BLANK ZERO AUTO UNDERLINE
+               LINE 15 COL 36 PIC 9(2) USING EURDEC1-USUARIO.
+           05 IMPORTE-MAX-ENT SIGN IS LEADING SEPARATE
+               AUTO UNDERLINE
+               LINE 15 COL 41 PIC S9(7) USING EURENT2-USUARIO.
+           05 IMPORTE-MAX-DEC BLANK ZERO AUTO UNDERLINE
+               LINE 15 COL 50 PIC 9(2) USING EURDEC2-USUARIO.
 
        01 FILA-MOVIMIENTO-PAR.
 
@@ -198,9 +292,11 @@
                FROM MOV-TRANSFE-CONCEPTO.
            05 SEPARADOR-5-PAR LINE LINEA-MOV-ACTUAL COL 54
                FOREGROUND-COLOR YELLOW PIC A FROM "|".
-           05 MOV-IMPORTE-ENT-PAR SIGN IS LEADING SEPARATE
-               LINE LINEA-MOV-ACTUAL COL 55
-               FOREGROUND-COLOR YELLOW PIC S9(7)
+           05 MOV-IMPORTE-SIGNO-PAR LINE LINEA-MOV-ACTUAL COL 55
+               FOREGROUND-COLOR YELLOW PIC A
+               FROM MOV-TRANSFE-IMPORTE-SIGNO.
+           05 MOV-IMPORTE-ENT-PAR LINE LINEA-MOV-ACTUAL COL 56
+               FOREGROUND-COLOR YELLOW PIC 9(7)
                FROM MOV-TRANSFE-IMPORTE-ENT.
            05 SEPARADOR-6-PAR LINE LINEA-MOV-ACTUAL COL 63
                FOREGROUND-COLOR YELLOW PIC A FROM ",".
@@ -209,9 +305,11 @@
                FROM MOV-TRANSFE-IMPORTE-DEC.
            05 SEPARADOR-7-PAR LINE LINEA-MOV-ACTUAL COL 66
                FOREGROUND-COLOR YELLOW PIC A FROM "|".
-           05 MOV-SALDOPOS-ENT-PAR SIGN IS LEADING SEPARATE
-               LINE LINEA-MOV-ACTUAL COL 67
-               FOREGROUND-COLOR YELLOW PIC S9(9)
+           05 MOV-SALDOPOS-SIGNO-PAR LINE LINEA-MOV-ACTUAL COL 67
+               FOREGROUND-COLOR YELLOW PIC A
+               FROM MOV-TRANSFE-SALDOPOS-SIGNO.
+           05 MOV-SALDOPOS-ENT-PAR LINE LINEA-MOV-ACTUAL COL 68
+               FOREGROUND-COLOR YELLOW PIC 9(9)
                FROM MOV-TRANSFE-SALDOPOS-ENT.
            05 SEPARADOR-8-PAR LINE LINEA-MOV-ACTUAL COL 77
                FOREGROUND-COLOR YELLOW PIC A FROM ",".
@@ -242,20 +340,24 @@
                PIC X(35) FROM MOV-TRANSFE-CONCEPTO.
            05 SEPARADOR-5-IMPAR LINE LINEA-MOV-ACTUAL COL 54
                PIC A FROM "|".
-           05 MOV-IMPORTE-ENT-IMPAR
-               SIGN IS LEADING SEPARATE
+           05 MOV-IMPORTE-SIGNO-IMPAR
                LINE LINEA-MOV-ACTUAL COL 55
-               PIC S9(7) FROM MOV-TRANSFE-IMPORTE-ENT.
+               PIC A FROM MOV-TRANSFE-IMPORTE-SIGNO.
+           05 MOV-IMPORTE-ENT-IMPAR
+               LINE LINEA-MOV-ACTUAL COL 56
+               PIC 9(7) FROM MOV-TRANSFE-IMPORTE-ENT.
            05 SEPARADOR-6-IMPAR LINE LINEA-MOV-ACTUAL COL 63
                PIC A FROM ",".
            05 MOV-IMPORTE-DEC-IMPAR LINE LINEA-MOV-ACTUAL COL 64
                PIC 99 FROM MOV-TRANSFE-IMPORTE-DEC.
            05 SEPARADOR-7-IMPAR LINE LINEA-MOV-ACTUAL COL 66
                PIC A FROM "|".
-           05 MOV-SALDOPOS-ENT-IMPAR
-               SIGN IS LEADING SEPARATE
+           05 MOV-SALDOPOS-SIGNO-IMPAR
                LINE LINEA-MOV-ACTUAL COL 67
-               PIC S9(9) FROM MOV-TRANSFE-SALDOPOS-ENT.
+               PIC A FROM MOV-TRANSFE-SALDOPOS-SIGNO.
+           05 MOV-SALDOPOS-ENT-IMPAR
+               LINE LINEA-MOV-ACTUAL COL 68
+               PIC 9(9) FROM MOV-TRANSFE-SALDOPOS-ENT.
            05 SEPARADOR-8-IMPAR LINE LINEA-MOV-ACTUAL COL 77
                PIC A FROM ",".
            05 MOV-SALDOPOS-DEC-IMPAR LINE LINEA-MOV-ACTUAL COL 78
@@ -304,11 +406,14 @@
 
            DISPLAY "Alternativamente, indique un intervalo"
                LINE 10 COL 8.
-           DISPLAY "de fechas." LINE 10 COL 47.
+           DISPLAY "de fechas y/o de importes." LINE 10 COL 47.
 
            DISPLAY "Entre las fechas   /  /     y   /  /    "
                LINE 13 COL 20.
 
+           DISPLAY "Entre los importes         ,   y         ,  "
+               LINE 15 COL 8.
+
            DISPLAY "Enter - Aceptar" LINE 24 COL 02.
            DISPLAY "ESC - Cancelar" LINE 24 COL 65.
 
@@ -327,12 +432,13 @@
 
            IF EURENT2-USUARIO = 0
                IF EURDEC2-USUARIO = 0
-                   IF EURENT1-USUARIO = 0
-                       IF EURDEC1-USUARIO = 0
-                           MOVE 9999999  TO EURENT2-USUARIO
-                           MOVE 99       TO EURDEC2-USUARIO
-                           MOVE -9999999  TO EURENT1-USUARIO
-                           MOVE 99        TO EURDEC1-USUARIO.
+                   MOVE 9999999  TO EURENT2-USUARIO
+                   MOVE 99       TO EURDEC2-USUARIO.
+
+           IF EURENT1-USUARIO = 0
+               IF EURDEC1-USUARIO = 0
+                   MOVE -9999999 TO EURENT1-USUARIO
+                   MOVE 99       TO EURDEC1-USUARIO.
 
        JUNTAR-FICHEROS.
            OPEN I-O F-MOVIMIENTOS.
@@ -358,6 +464,34 @@
                IF FSMTR <> 00
                    GO TO TRY-AGAIN.
 
+      *    El control de hasta donde se fusiono la ultima vez evita
+      *    tener que rehacer el fichero de fusion entero en cada visita
+      *    a la pantalla de movimientos.
+       ABRIR-FUSIONCTRL.
+           OPEN I-O FUSIONCTRL.
+               IF FSFC = 35
+                   OPEN OUTPUT FUSIONCTRL
+                   CLOSE FUSIONCTRL
+                   OPEN I-O FUSIONCTRL
+               END-IF.
+               IF FSFC <> 00
+                   GO TO PSYS-ERR.
+
+           MOVE 1 TO FC-CLAVE.
+           READ FUSIONCTRL
+               INVALID KEY PERFORM CREAR-FUSIONCTRL THRU
+                   CREAR-FUSIONCTRL-EXIT.
+
+      *    Solo se purgan las filas de previsualizacion de
+      *    transferencias pendientes (las que estan por encima de la
+      *    frontera FC-ULTIMO-MOV-TRANSFE-NUM); hay que recalcularlas
+      *    cada vez porque dependen de la fecha de hoy. Los movimientos
+      *    reales ya fusionados antes de la frontera se conservan.
+           MOVE FC-ULTIMO-MOV-TRANSFE-NUM TO MOV-TRANSFE-NUM.
+           ADD 1 TO MOV-TRANSFE-NUM.
+           START F-MOV-TRANSFE KEY IS NOT LESS THAN MOV-TRANSFE-NUM
+               INVALID KEY GO TO CERRAR-MOVIMIENTOS.
+
        LEER-MOVIMIENTOS.
            READ F-MOV-TRANSFE NEXT RECORD
               AT END GO TO CERRAR-MOVIMIENTOS.
@@ -367,18 +501,20 @@
            GO TO LEER-MOVIMIENTOS.
 
        CERRAR-MOVIMIENTOS.
-           CLOSE F-MOV-TRANSFE.
-
-           OPEN I-O F-MOV-TRANSFE.
-               IF FSMTR <> 00
-                   GO TO PSYS-ERR.
+           MOVE FC-ULTIMO-MOV-TRANSFE-NUM TO TR-MOV-NUM.
+           MOVE FC-ULTIMO-MOV-NUM TO NUEVO-ULTIMO-MOV-NUM.
 
-           MOVE 0 TO TR-MOV-NUM.
+           MOVE FC-ULTIMO-MOV-NUM TO MOV-NUM.
+           ADD 1 TO MOV-NUM.
+           START F-MOVIMIENTOS KEY IS NOT LESS THAN MOV-NUM
+               INVALID KEY GO TO FIN-PRINT-MOVIMIENTOS.
 
        PRINT-MOVIMIENTOS.
 
            READ F-MOVIMIENTOS NEXT RECORD
-              AT END GO TO LEER-TRANSFERENCIAS.
+              AT END GO TO FIN-PRINT-MOVIMIENTOS.
+
+              MOVE MOV-NUM TO NUEVO-ULTIMO-MOV-NUM.
 
               IF MOV-CONCEPTO <> "Ingreso"
                  AND MOV-CONCEPTO <> "Retirada" THEN
@@ -395,19 +531,38 @@
                      MOVE MOV-SEG TO MOV-TRANSFE-SEG
                      MOVE MOV-IMPORTE-ENT TO MOV-TRANSFE-IMPORTE-ENT
                      MOVE MOV-IMPORTE-DEC TO MOV-TRANSFE-IMPORTE-DEC
+                     MOVE MOV-IMPORTE-SIGNO TO MOV-TRANSFE-IMPORTE-SIGNO
                      MOVE MOV-CONCEPTO TO MOV-TRANSFE-CONCEPTO
                      MOVE MOV-SALDOPOS-ENT TO MOV-TRANSFE-SALDOPOS-ENT
                      MOVE MOV-SALDOPOS-DEC TO MOV-TRANSFE-SALDOPOS-DEC
+                     MOVE MOV-SALDOPOS-SIGNO
+                         TO MOV-TRANSFE-SALDOPOS-SIGNO
+                     MOVE MOV-MONEDA TO MOV-TRANSFE-MONEDA
 
                      WRITE MOV-TRANSFE-REG
                 END-IF.
 
               GO TO PRINT-MOVIMIENTOS.
 
+       FIN-PRINT-MOVIMIENTOS.
+           MOVE NUEVO-ULTIMO-MOV-NUM TO FC-ULTIMO-MOV-NUM.
+           MOVE TR-MOV-NUM TO FC-ULTIMO-MOV-TRANSFE-NUM.
+           REWRITE FUSIONCTRL-REG INVALID KEY GO TO PSYS-ERR.
+
        LEER-TRANSFERENCIAS.
            CLOSE F-MOVIMIENTOS.
            READ F-TRANSFERENCIAS NEXT RECORD AT END GO TO FIN-JUNTAR.
 
+              COMPUTE FECHA-ULT-EJEC = (TR-ANO-ULT-EJEC * 10000)
+                  + (TR-MES-ULT-EJEC * 100) + TR-DIA-ULT-EJEC.
+
+      *       Las transferencias ya postadas por BANKTRF aparecen como
+      *       movimientos reales; aqui solo se simulan las pendientes.
+              IF TR-CONCEPTO = "Transferencia programada"
+                 AND FECHA-ULT-EJEC NOT = 0
+                 GO TO LEER-TRANSFERENCIAS
+              END-IF.
+
               IF TR-CONCEPTO = "Transferencia programada"
                  ADD 1 TO TR-MOV-NUM
                  MOVE TR-MOV-NUM TO MOV-TRANSFE-NUM
@@ -420,9 +575,12 @@
                  MOVE 0 TO MOV-TRANSFE-SEG
                  MOVE TR-IMPORTE-ENT TO MOV-TRANSFE-IMPORTE-ENT
                  MOVE TR-IMPORTE-DEC TO MOV-TRANSFE-IMPORTE-DEC
+                 MOVE "+" TO MOV-TRANSFE-IMPORTE-SIGNO
                  MOVE TR-CONCEPTO TO MOV-TRANSFE-CONCEPTO
                  MOVE 0 TO MOV-TRANSFE-SALDOPOS-ENT
                  MOVE 0 TO MOV-TRANSFE-SALDOPOS-DEC
+                 MOVE "+" TO MOV-TRANSFE-SALDOPOS-SIGNO
+                 MOVE TR-MONEDA TO MOV-TRANSFE-MONEDA
 
                  WRITE MOV-TRANSFE-REG
 
@@ -447,6 +605,13 @@
                    + (MES2-USUARIO * 100)
                    + DIA2-USUARIO.
 
+              IF TR-ANO-FIN = 0 AND TR-MES-FIN = 0 AND TR-DIA-FIN = 0
+                  MOVE 99999999 TO FECHA-FIN-PERIODICA
+              ELSE
+                  COMPUTE FECHA-FIN-PERIODICA = (TR-ANO-FIN * 10000)
+                      + (TR-MES-FIN * 100) + TR-DIA-FIN
+              END-IF.
+
        BUCLE-SUMAR-MES.
               COMPUTE FECHA-MIN = (TR-ANO * 10000)
                               + (TR-MES * 100)
@@ -456,6 +621,20 @@
                   GO TO LEER-TRANSFERENCIAS
               END-IF.
 
+              IF FECHA-MIN > FECHA-FIN-PERIODICA
+                  GO TO LEER-TRANSFERENCIAS
+              END-IF.
+
+              IF FECHA-ULT-EJEC NOT = 0
+              AND FECHA-MIN NOT > FECHA-ULT-EJEC
+                  ADD 1 TO TR-MES
+                  IF TR-MES = 13
+                     MOVE 1 TO TR-MES
+                     ADD 1 TO TR-ANO
+                  END-IF
+                  GO TO BUCLE-SUMAR-MES
+              END-IF.
+
               ADD 1 TO MOV-NUM.
               MOVE MOV-NUM TO MOV-TRANSFE-NUM.
               MOVE TR-ORIGEN TO MOV-TRANSFE-TARJETA.
@@ -467,9 +646,12 @@
               MOVE 0 TO MOV-TRANSFE-SEG.
               MOVE TR-IMPORTE-ENT TO MOV-TRANSFE-IMPORTE-ENT.
               MOVE TR-IMPORTE-DEC TO MOV-TRANSFE-IMPORTE-DEC.
+              MOVE "+" TO MOV-TRANSFE-IMPORTE-SIGNO.
               MOVE TR-CONCEPTO TO MOV-TRANSFE-CONCEPTO.
               MOVE 0 TO MOV-TRANSFE-SALDOPOS-ENT.
               MOVE 0 TO MOV-TRANSFE-SALDOPOS-DEC.
+              MOVE "+" TO MOV-TRANSFE-SALDOPOS-SIGNO.
+              MOVE TR-MONEDA TO MOV-TRANSFE-MONEDA.
 
               WRITE MOV-TRANSFE-REG.
 
@@ -484,6 +666,7 @@
        FIN-JUNTAR.
            CLOSE F-MOV-TRANSFE.
            CLOSE F-TRANSFERENCIAS.
+           CLOSE FUSIONCTRL.
 
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
 
@@ -497,6 +680,11 @@
                GO TO POSICIONAR-FINAL.
 
        PLECTURA-MOV.
+           PERFORM LEER-CLIENTE THRU LEER-CLIENTE-EXIT.
+           IF CLI-NOMBRE NOT = SPACES
+               DISPLAY CLI-NOMBRE LINE 5 COL 30
+           END-IF.
+
            DISPLAY "FECHA" LINE 7 COL 8.
            DISPLAY "|" LINE 7 COL 18.
            DISPLAY "CONCEPTO" LINE 7 COL 35.
@@ -505,6 +693,8 @@
            DISPLAY "|" LINE 7 COL 66.
            DISPLAY "SALDO" LINE 7 COL 71.
 
+           DISPLAY "F2 - Exportar a fichero" LINE 23 COL 2.
+
            DISPLAY "Re. pag - Esp. anteriores" LINE 24 COL 2.
            DISPLAY "ESC - Salir" LINE 24 COL 33.
            DISPLAY "Av. pag - Esp. posteriores" LINE 24 COL 54.
@@ -549,6 +739,10 @@
                   GO TO FLECHA-ARRIBA
               END-IF
 
+              IF F2-PRESSED THEN
+                  GO TO EXPORTAR-MOVIMIENTOS
+              END-IF
+
            END-ACCEPT.
 
            GO TO WAIT-ORDER.
@@ -590,6 +784,70 @@
                ELSE
                    GO TO LEER-NUEVO.
 
+      *-----------------------------------------------------------------
+      * EXPORTAR-MOVIMIENTOS vuelca a extracto.txt todos los movimientos
+      * y transferencias que pasan el filtro actual (fechas e importes),
+      * no solo los 15 que caben en pantalla, para poder imprimir el
+      * extracto completo. Al terminar se reposiciona el fichero sobre
+      * la fila que estaba arriba del todo, igual que hacen FLECHA-ABAJO
+      * y FLECHA-ARRIBA, para no alterar la navegacion en curso.
+       EXPORTAR-MOVIMIENTOS.
+           MOVE REGISTROS-EN-PANTALLA(1) TO COPIA-MOV.
+
+           OPEN OUTPUT F-INFORME.
+           IF FSINF NOT = 00
+               GO TO PSYS-ERR.
+
+           MOVE SPACES TO INFORME-LINE.
+           STRING "FECHA      CONCEPTO                           "
+               "IMPORTE       SALDO"
+               DELIMITED BY SIZE INTO INFORME-LINE.
+           WRITE INFORME-LINE.
+
+           MOVE LOW-VALUES TO MOV-TRANSFE-NUM.
+           START F-MOV-TRANSFE KEY IS NOT LESS THAN MOV-TRANSFE-NUM
+               INVALID KEY GO TO FIN-EXPORTAR.
+
+       EXPORTAR-SIGUIENTE.
+           READ F-MOV-TRANSFE NEXT RECORD
+               AT END GO TO FIN-EXPORTAR.
+
+               MOVE 1 TO MOV-VALIDO.
+               PERFORM FILTRADO THRU FILTRADO.
+
+               IF MOV-VALIDO = 1
+                   PERFORM ESCRIBIR-LINEA-INFORME
+                       THRU ESCRIBIR-LINEA-INFORME-EXIT
+               END-IF.
+
+               GO TO EXPORTAR-SIGUIENTE.
+
+       FIN-EXPORTAR.
+           CLOSE F-INFORME.
+
+           MOVE COPIA-MOV TO MOV-TRANSFE-NUM.
+           READ F-MOV-TRANSFE INVALID KEY GO TO PSYS-ERR.
+
+           DISPLAY "Extracto exportado a extracto.txt" LINE 23 COL 30
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS GREEN.
+
+           GO TO WAIT-ORDER.
+
+       ESCRIBIR-LINEA-INFORME.
+           MOVE SPACES TO INFORME-LINE.
+           STRING MOV-TRANSFE-DIA "-" MOV-TRANSFE-MES "-"
+               MOV-TRANSFE-ANO " "
+               MOV-TRANSFE-CONCEPTO " "
+               MOV-TRANSFE-IMPORTE-SIGNO
+               MOV-TRANSFE-IMPORTE-ENT "," MOV-TRANSFE-IMPORTE-DEC " "
+               MOV-TRANSFE-SALDOPOS-SIGNO
+               MOV-TRANSFE-SALDOPOS-ENT "," MOV-TRANSFE-SALDOPOS-DEC
+               DELIMITED BY SIZE INTO INFORME-LINE.
+           WRITE INFORME-LINE.
+       ESCRIBIR-LINEA-INFORME-EXIT.
+           EXIT.
+
        CONTROL-PANTALLA.
            IF MOV-VALIDO = 2 THEN
                MOVE 0 TO MOV-VALIDO
@@ -658,6 +916,33 @@
        READ-MOVIMIENTO.
            READ F-MOV-TRANSFE INVALID KEY GO TO PSYS-ERR.
 
+       CREAR-FUSIONCTRL.
+           MOVE 1 TO FC-CLAVE.
+           MOVE 0 TO FC-ULTIMO-MOV-NUM.
+           MOVE 0 TO FC-ULTIMO-MOV-TRANSFE-NUM.
+           WRITE FUSIONCTRL-REG INVALID KEY GO TO PSYS-ERR.
+
+       CREAR-FUSIONCTRL-EXIT.
+           EXIT.
+
+      *    Recupera el nombre del cliente asociado a la tarjeta, si el
+      *    fichero de clientes existe y tiene un registro para ella.
+      *    La ausencia de datos de cliente no impide operar.
+       LEER-CLIENTE.
+           INITIALIZE CLI-NOMBRE.
+
+           OPEN INPUT CLIENTES.
+           IF FSC NOT = 00
+               GO TO LEER-CLIENTE-EXIT.
+
+           MOVE TNUM TO CLI-NUM.
+           READ CLIENTES INVALID KEY INITIALIZE CLI-NOMBRE.
+
+           CLOSE CLIENTES.
+
+       LEER-CLIENTE-EXIT.
+           EXIT.
+
        PSYS-ERR.
            CLOSE F-MOV-TRANSFE.
 
@@ -704,6 +989,31 @@
                   END-IF
            END-IF.
 
+           COMPUTE CENT-MIN =
+               (FUNCTION ABS(EURENT1-USUARIO) * 100) + EURDEC1-USUARIO.
+           IF EURENT1-USUARIO < 0
+               COMPUTE CENT-MIN = 0 - CENT-MIN
+           END-IF.
+
+           COMPUTE CENT-MOV = (MOV-TRANSFE-IMPORTE-ENT * 100)
+                               + MOV-TRANSFE-IMPORTE-DEC.
+           IF MOV-TRANSFE-IMPORTE-SIGNO = "-"
+               COMPUTE CENT-MOV = 0 - CENT-MOV
+           END-IF.
+
+           COMPUTE CENT-MAX =
+               (FUNCTION ABS(EURENT2-USUARIO) * 100) + EURDEC2-USUARIO.
+           IF EURENT2-USUARIO < 0
+               COMPUTE CENT-MAX = 0 - CENT-MAX
+           END-IF.
+
+           IF CENT-MIN > CENT-MOV
+               MOVE 0 TO MOV-VALIDO
+           END-IF.
+           IF CENT-MAX < CENT-MOV
+               MOVE 0 TO MOV-VALIDO
+           END-IF.
+
 
        MOSTRAR-MOVIMIENTO.
 
