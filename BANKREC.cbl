@@ -0,0 +1,170 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANKREC.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           ALTERNATE RECORD KEY IS MOV-TARJETA WITH DUPLICATES
+           FILE STATUS IS FSM.
+
+           SELECT F-RECONCILIACION ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSREC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "../data/movimientos.ubd".
+       01 MOVIMIENTO-REG.
+           02 MOV-NUM              PIC  9(35).
+           02 MOV-TARJETA          PIC  9(16).
+           02 MOV-ANO              PIC   9(4).
+           02 MOV-MES              PIC   9(2).
+           02 MOV-DIA              PIC   9(2).
+           02 MOV-HOR              PIC   9(2).
+           02 MOV-MIN              PIC   9(2).
+           02 MOV-SEG              PIC   9(2).
+           02 MOV-IMPORTE-ENT      PIC  S9(7).
+           02 MOV-IMPORTE-DEC      PIC   9(2).
+           02 MOV-CONCEPTO         PIC  X(35).
+           02 MOV-SALDOPOS-ENT     PIC  S9(9).
+           02 MOV-SALDOPOS-DEC     PIC   9(2).
+      *    MOV-EVENTO/MOV-ASIENTO solo se usan en compras de entradas de
+      *    espectaculos (BANK8); van a espacios en el resto de movimientos.
+           02 MOV-EVENTO           PIC  X(20).
+           02 MOV-ASIENTO          PIC  X(06).
+      *    MOV-MONEDA es el codigo de moneda ISO 4217 del importe.
+           02 MOV-MONEDA           PIC  X(03).
+      *    MOV-IMPORTE-ENT/DEC guardan siempre la magnitud sin signo del
+      *    importe; MOV-IMPORTE-SIGNO ("+"/"-") es quien indica si el
+      *    movimiento es un abono o un cargo, porque un importe menor
+      *    de una unidad (p.ej. -0,50) no se puede representar negando
+      *    la parte entera cuando esta vale cero.
+           02 MOV-IMPORTE-SIGNO    PIC  X(01).
+      *    MOV-SALDOPOS-ENT/DEC guardan siempre la magnitud sin signo
+      *    del saldo resultante; MOV-SALDOPOS-SIGNO ("+"/"-") indica si
+      *    ese saldo es positivo o negativo, por la misma razon que
+      *    MOV-IMPORTE-SIGNO: un saldo negativo menor de una unidad no
+      *    se puede representar negando la parte entera cuando esta
+      *    vale cero.
+           02 MOV-SALDOPOS-SIGNO   PIC  X(01).
+
+       FD F-RECONCILIACION
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "../data/reconciliacion.txt".
+       01 RECON-LINE                PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77 FSM                       PIC X(2).
+       77 FSREC                     PIC X(2).
+
+       77 TARJETA-ANTERIOR          PIC 9(16) VALUE 0.
+       77 TARJETA-NUEVA             PIC 9(1)  VALUE 1.
+       77 SALDO-ANT-CENT            PIC S9(11) VALUE 0.
+       77 CENT-IMPORTE              PIC S9(9).
+       77 CENT-ESPERADO             PIC S9(11).
+       77 CENT-SALDO                PIC S9(11).
+
+       77 TOTAL-TARJETAS            PIC 9(7) VALUE 0.
+       77 TOTAL-MOVIMIENTOS         PIC 9(7) VALUE 0.
+       77 TOTAL-DESCUADRES          PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+      * Reconciliacion nocturna de la cadena de saldos de MOVIMIENTOS:
+      * comprueba que cada MOV-SALDOPOS sea el saldo anterior de la
+      * misma tarjeta mas/menos el importe del propio movimiento.
+       INICIO.
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM NOT = 00 AND FSM NOT = 05
+               DISPLAY "BANKREC: no se ha podido abrir movimientos.ubd"
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT F-RECONCILIACION.
+           IF FSREC NOT = 00
+               DISPLAY "BANKREC: no se ha podido abrir el informe"
+               CLOSE F-MOVIMIENTOS
+               STOP RUN
+           END-IF.
+
+           MOVE LOW-VALUES TO MOV-TARJETA.
+           START F-MOVIMIENTOS KEY IS NOT LESS THAN MOV-TARJETA
+               INVALID KEY GO TO FIN-RECONCILIACION.
+
+       LEER-SIGUIENTE.
+           READ F-MOVIMIENTOS NEXT RECORD
+               AT END GO TO FIN-RECONCILIACION.
+
+           ADD 1 TO TOTAL-MOVIMIENTOS.
+
+           IF MOV-TARJETA NOT = TARJETA-ANTERIOR
+               MOVE MOV-TARJETA TO TARJETA-ANTERIOR
+               MOVE 1 TO TARJETA-NUEVA
+               ADD 1 TO TOTAL-TARJETAS
+           END-IF.
+
+           IF TARJETA-NUEVA = 1
+               MOVE 0 TO TARJETA-NUEVA
+           ELSE
+               COMPUTE CENT-IMPORTE =
+                   (MOV-IMPORTE-ENT * 100) + MOV-IMPORTE-DEC
+               IF MOV-IMPORTE-SIGNO = "-"
+                   COMPUTE CENT-IMPORTE = 0 - CENT-IMPORTE
+               END-IF
+               COMPUTE CENT-ESPERADO = SALDO-ANT-CENT + CENT-IMPORTE
+               COMPUTE CENT-SALDO =
+                   (MOV-SALDOPOS-ENT * 100) + MOV-SALDOPOS-DEC
+               IF MOV-SALDOPOS-SIGNO = "-"
+                   COMPUTE CENT-SALDO = 0 - CENT-SALDO
+               END-IF
+               IF CENT-ESPERADO NOT = CENT-SALDO
+                   PERFORM REGISTRAR-DESCUADRE
+                       THRU REGISTRAR-DESCUADRE-EXIT
+               END-IF
+           END-IF.
+
+           COMPUTE SALDO-ANT-CENT =
+               (MOV-SALDOPOS-ENT * 100) + MOV-SALDOPOS-DEC.
+           IF MOV-SALDOPOS-SIGNO = "-"
+               COMPUTE SALDO-ANT-CENT = 0 - SALDO-ANT-CENT
+           END-IF.
+
+           GO TO LEER-SIGUIENTE.
+
+       REGISTRAR-DESCUADRE.
+           ADD 1 TO TOTAL-DESCUADRES.
+           MOVE SPACES TO RECON-LINE.
+           STRING "DESCUADRE TARJETA " MOV-TARJETA
+               " MOV-NUM " MOV-NUM
+               " SALDO ESPERADO(CENT) " CENT-ESPERADO
+               " SALDO REAL(CENT) " CENT-SALDO
+               DELIMITED BY SIZE INTO RECON-LINE.
+           WRITE RECON-LINE.
+       REGISTRAR-DESCUADRE-EXIT.
+           EXIT.
+
+       FIN-RECONCILIACION.
+           CLOSE F-MOVIMIENTOS.
+
+           MOVE SPACES TO RECON-LINE.
+           STRING "TARJETAS REVISADAS: " TOTAL-TARJETAS
+               DELIMITED BY SIZE INTO RECON-LINE.
+           WRITE RECON-LINE.
+
+           MOVE SPACES TO RECON-LINE.
+           STRING "MOVIMIENTOS REVISADOS: " TOTAL-MOVIMIENTOS
+               DELIMITED BY SIZE INTO RECON-LINE.
+           WRITE RECON-LINE.
+
+           MOVE SPACES TO RECON-LINE.
+           STRING "DESCUADRES DETECTADOS: " TOTAL-DESCUADRES
+               DELIMITED BY SIZE INTO RECON-LINE.
+           WRITE RECON-LINE.
+
+           CLOSE F-RECONCILIACION.
+           STOP RUN.
