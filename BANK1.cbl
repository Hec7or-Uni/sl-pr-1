@@ -24,6 +24,7 @@
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
            RECORD KEY IS MOV-NUM
+           ALTERNATE RECORD KEY IS MOV-TARJETA WITH DUPLICATES
            FILE STATUS IS FSM.
 
            SELECT OPTIONAL F-TRANSFERENCIAS ASSIGN TO DISK
@@ -32,6 +33,16 @@
            RECORD KEY IS TR-NUM
            FILE STATUS IS FSTR.
 
+           SELECT OPTIONAL CLIENTES ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CLI-NUM
+           FILE STATUS IS FSC.
+
+           SELECT OPTIONAL INTENTOSLOG ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSLOG.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -41,6 +52,13 @@
        01 TAJETAREG.
            02 TNUM      PIC 9(16).
            02 TPIN      PIC  9(4).
+      *    TCADUCIDAD es la fecha de caducidad de la tarjeta; 0/0/0
+      *    significa que la tarjeta es anterior al control de caducidad
+      *    y no tiene fecha registrada.
+           02 TCADUCIDAD.
+               03 TCAD-ANO  PIC 9(4).
+               03 TCAD-MES  PIC 9(2).
+               03 TCAD-DIA  PIC 9(2).
 
        FD INTENTOS
            LABEL RECORD STANDARD
@@ -65,6 +83,25 @@
            02 MOV-CONCEPTO         PIC  X(35).
            02 MOV-SALDOPOS-ENT     PIC  S9(9).
            02 MOV-SALDOPOS-DEC     PIC   9(2).
+      *    MOV-EVENTO/MOV-ASIENTO solo se usan en compras de entradas de
+      *    espectaculos (BANK8); van a espacios en el resto de movimientos.
+           02 MOV-EVENTO           PIC  X(20).
+           02 MOV-ASIENTO          PIC  X(06).
+      *    MOV-MONEDA es el codigo de moneda ISO 4217 del importe.
+           02 MOV-MONEDA           PIC  X(03).
+      *    MOV-IMPORTE-ENT/DEC guardan siempre la magnitud sin signo del
+      *    importe; MOV-IMPORTE-SIGNO ("+"/"-") es quien indica si el
+      *    movimiento es un abono o un cargo, porque un importe menor
+      *    de una unidad (p.ej. -0,50) no se puede representar negando
+      *    la parte entera cuando esta vale cero.
+           02 MOV-IMPORTE-SIGNO    PIC  X(01).
+      *    MOV-SALDOPOS-ENT/DEC guardan siempre la magnitud sin signo
+      *    del saldo resultante; MOV-SALDOPOS-SIGNO ("+"/"-") indica si
+      *    ese saldo es positivo o negativo, por la misma razon que
+      *    MOV-IMPORTE-SIGNO: un saldo negativo menor de una unidad no
+      *    se puede representar negando la parte entera cuando esta
+      *    vale cero.
+           02 MOV-SALDOPOS-SIGNO   PIC  X(01).
        FD F-TRANSFERENCIAS
            LABEL RECORD STANDARD
            VALUE OF FILE-ID IS "../data/transferencias.ubd".
@@ -74,11 +111,36 @@
            02 TR-DESTINO           PIC  9(16).
            02 TR-IMPORTE-ENT       PIC  S9(7).
            02 TR-IMPORTE-DEC       PIC   9(2).
+           02 TR-ANO-ULT-EJEC      PIC   9(4).
+           02 TR-MES-ULT-EJEC      PIC   9(2).
+           02 TR-DIA-ULT-EJEC      PIC   9(2).
       *    TR-CONCEPTO = {Transferencia programada, Transferencia periodica}
            02 TR-CONCEPTO          PIC   X(35).
            02 TR-ANO               PIC   9(4).
            02 TR-MES               PIC   9(2).
            02 TR-DIA               PIC   9(2).
+      *    TR-ANO-FIN/TR-MES-FIN/TR-DIA-FIN = 0 si la periodica no
+      *    tiene fecha de fin (indefinida).
+           02 TR-ANO-FIN           PIC   9(4).
+           02 TR-MES-FIN           PIC   9(2).
+           02 TR-DIA-FIN           PIC   9(2).
+      *    TR-MONEDA es el codigo de moneda ISO 4217 del importe.
+           02 TR-MONEDA            PIC  X(03).
+
+       FD CLIENTES
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "../data/clientes.ubd".
+       01 CLIENTES-REG.
+      *    CLI-NUM identifica al cliente/cuenta y coincide con TNUM.
+           02 CLI-NUM              PIC  9(16).
+           02 CLI-NOMBRE           PIC  X(30).
+           02 CLI-DIRECCION        PIC  X(40).
+           02 CLI-TELEFONO         PIC  9(9).
+
+       FD INTENTOSLOG
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "../data/intentoslog.txt".
+       01 LOG-LINE                 PIC X(100).
 
        WORKING-STORAGE SECTION.
 
@@ -86,6 +148,8 @@
        77 FSI                      PIC  X(2).
        77 FSM                      PIC  X(2).
        77 FSTR                     PIC  X(2).
+       77 FSC                      PIC  X(2).
+       77 FSLOG                    PIC  X(2).
 
        78 BLACK   VALUE 0.
        78 BLUE    VALUE 1.
@@ -236,7 +300,13 @@
 
            CLOSE INTENTOS.
 
+           PERFORM LEER-CLIENTE THRU LEER-CLIENTE-EXIT.
+
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           IF CLI-NOMBRE NOT = SPACES
+               DISPLAY "Bienvenido, " LINE 6 COL 15
+               DISPLAY CLI-NOMBRE LINE 6 COL 27
+           END-IF.
            DISPLAY "1 - Consultar saldo" LINE 8 COL 15.
            DISPLAY "2 - Consultar movimientos" LINE 9 COL 15.
            DISPLAY "3 - Retirar efectivo" LINE 10 COL 15.
@@ -335,6 +405,9 @@
 
 
        PPIN-ERR.
+           PERFORM REGISTRAR-INTENTO-FALLIDO
+               THRU REGISTRAR-INTENTO-FALLIDO-EXIT.
+
            IF IINTENTOS > 0
                SUBTRACT 1 FROM IINTENTOS.
            REWRITE INTENTOSREG INVALID KEY GO TO PSYS-ERR.
@@ -375,3 +448,48 @@
        REINICIAR-INTENTOS.
            MOVE 3 TO IINTENTOS.
            REWRITE INTENTOSREG INVALID KEY GO TO PSYS-ERR.
+
+      *    Recupera el nombre del cliente asociado a la tarjeta, si el
+      *    fichero de clientes existe y tiene un registro para ella.
+      *    La ausencia de datos de cliente no impide operar.
+       LEER-CLIENTE.
+           INITIALIZE CLI-NOMBRE.
+
+           OPEN INPUT CLIENTES.
+           IF FSC NOT = 00
+               GO TO LEER-CLIENTE-EXIT.
+
+           MOVE TNUM TO CLI-NUM.
+           READ CLIENTES INVALID KEY INITIALIZE CLI-NOMBRE.
+
+           CLOSE CLIENTES.
+
+       LEER-CLIENTE-EXIT.
+           EXIT.
+
+      *    Anota en intentoslog.txt cada PIN fallido: tarjeta, fecha/hora
+      *    y programa de origen. Fichero de solo anexion (no se reescribe
+      *    ni se borra nunca), a diferencia de IINTENTOS que solo guarda
+      *    la cuenta atras actual sin historico.
+       REGISTRAR-INTENTO-FALLIDO.
+           OPEN EXTEND INTENTOSLOG.
+           IF FSLOG = 35
+               OPEN OUTPUT INTENTOSLOG
+               CLOSE INTENTOSLOG
+               OPEN EXTEND INTENTOSLOG
+           END-IF.
+           IF FSLOG NOT = 00
+               GO TO REGISTRAR-INTENTO-FALLIDO-EXIT.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           MOVE SPACES TO LOG-LINE.
+           STRING "TARJETA " TNUM
+               " FECHA " ANO "-" MES "-" DIA
+               " HORA " HORAS ":" MINUTOS ":" SEGUNDOS
+               " PROGRAMA BANK1"
+               DELIMITED BY SIZE INTO LOG-LINE.
+           WRITE LOG-LINE.
+
+           CLOSE INTENTOSLOG.
+       REGISTRAR-INTENTO-FALLIDO-EXIT.
+           EXIT.
