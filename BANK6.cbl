@@ -0,0 +1,400 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK6.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TARJETAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TNUM
+           FILE STATUS IS FST.
+
+           SELECT OPTIONAL F-TRANSFERENCIAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TR-NUM
+           FILE STATUS IS FSTR.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TARJETAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "../data/tarjetas.ubd".
+       01 TAJETAREG.
+           02 TNUM      PIC 9(16).
+           02 TPIN      PIC  9(4).
+      *    TCADUCIDAD es la fecha de caducidad de la tarjeta; 0/0/0
+      *    significa que la tarjeta es anterior al control de caducidad
+      *    y no tiene fecha registrada.
+           02 TCADUCIDAD.
+               03 TCAD-ANO  PIC 9(4).
+               03 TCAD-MES  PIC 9(2).
+               03 TCAD-DIA  PIC 9(2).
+
+       FD F-TRANSFERENCIAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "../data/transferencias.ubd".
+       01 TRANSFE-REG.
+           02 TR-NUM               PIC  9(35).
+           02 TR-ORIGEN            PIC  9(16).
+           02 TR-DESTINO           PIC  9(16).
+           02 TR-IMPORTE-ENT       PIC  S9(7).
+           02 TR-IMPORTE-DEC       PIC   9(2).
+      *    TR-CONCEPTO = {Transferencia programada, Transferencia
+      *    periodica}
+           02 TR-ANO-ULT-EJEC      PIC   9(4).
+           02 TR-MES-ULT-EJEC      PIC   9(2).
+           02 TR-DIA-ULT-EJEC      PIC   9(2).
+           02 TR-CONCEPTO          PIC   X(35).
+           02 TR-ANO               PIC   9(4).
+           02 TR-MES               PIC   9(2).
+           02 TR-DIA               PIC   9(2).
+      *    TR-ANO-FIN/TR-MES-FIN/TR-DIA-FIN = 0 si la periodica no
+      *    tiene fecha de fin (indefinida).
+           02 TR-ANO-FIN           PIC   9(4).
+           02 TR-MES-FIN           PIC   9(2).
+           02 TR-DIA-FIN           PIC   9(2).
+      *    TR-MONEDA es el codigo de moneda ISO 4217 del importe.
+           02 TR-MONEDA            PIC  X(03).
+
+       WORKING-STORAGE SECTION.
+       77 FST                       PIC  X(2).
+       77 FSTR                      PIC  X(2).
+
+       78 BLACK                     VALUE    0.
+       78 BLUE                      VALUE    1.
+       78 GREEN                     VALUE    2.
+       78 CYAN                      VALUE    3.
+       78 RED                       VALUE    4.
+       78 MAGENTA                   VALUE    5.
+       78 YELLOW                    VALUE    6.
+       78 WHITE                     VALUE    7.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO               PIC  9(4).
+               10 MES               PIC  9(2).
+               10 DIA                PIC  9(2).
+           05 HORA.
+               10 HORAS             PIC  9(2).
+               10 MINUTOS           PIC  9(2).
+               10 SEGUNDOS          PIC  9(2).
+               10 MILISEGUNDOS      PIC  9(2).
+           05 DIF-GMT               PIC S9(4).
+
+       01 KEYBOARD-STATUS           PIC  9(4).
+           88 ENTER-PRESSED         VALUE    0.
+           88 PGUP-PRESSED          VALUE 2001.
+           88 PGDN-PRESSED          VALUE 2002.
+           88 UP-ARROW-PRESSED      VALUE 2003.
+           88 DOWN-ARROW-PRESSED    VALUE 2004.
+           88 ESC-PRESSED           VALUE 2005.
+       77 PRESSED-KEY               PIC  9(4).
+
+      *    Hora a partir de la cual una transferencia se considera
+      *    ordenada fuera de la ventana de liquidacion del dia y pasa a
+      *    fecharse al dia siguiente en vez de hoy mismo.
+       77 HORA-CORTE-TRANSFERENCIAS PIC  9(2) VALUE 20.
+
+       77 TR-DESTINO-USUARIO        PIC  9(16).
+       77 IMPORTE-ENT-USUARIO       PIC  9(7).
+       77 IMPORTE-DEC-USUARIO       PIC  9(2).
+       77 TIPO-USUARIO              PIC  9(1).
+           88 TIPO-PROGRAMADA       VALUE 1.
+           88 TIPO-PERIODICA        VALUE 2.
+
+       77 DIA-PERIODICA-USUARIO     PIC  9(2).
+       77 ANO-FIN-USUARIO           PIC  9(4).
+       77 MES-FIN-USUARIO           PIC  9(2).
+       77 DIA-FIN-USUARIO           PIC  9(2).
+
+      *    Fecha (hoy o manana, segun la hora de corte) en la que debe
+      *    fecharse la primera ejecucion de la transferencia.
+       77 ANO-REFERENCIA            PIC  9(4).
+       77 MES-REFERENCIA            PIC  9(2).
+       77 DIA-REFERENCIA            PIC  9(2).
+
+       77 LAST-TR-NUM               PIC  9(35) VALUE 0.
+
+       LINKAGE SECTION.
+       77 TNUM-L                    PIC  9(16).
+
+       SCREEN SECTION.
+       01 BLANK-SCREEN.
+           05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
+
+       01 DATOS-ACCEPT.
+           05 DESTINO-ACCEPT BLANK ZERO AUTO UNDERLINE
+               LINE 10 COL 40 PIC 9(16) USING TR-DESTINO-USUARIO.
+           05 IMPORTE-ENT-ACCEPT BLANK ZERO AUTO UNDERLINE
+               LINE 12 COL 40 PIC 9(7) USING IMPORTE-ENT-USUARIO.
+           05 IMPORTE-DEC-ACCEPT BLANK ZERO AUTO UNDERLINE
+               LINE 12 COL 49 PIC 9(2) USING IMPORTE-DEC-USUARIO.
+           05 TIPO-ACCEPT BLANK ZERO AUTO UNDERLINE
+               LINE 14 COL 40 PIC 9(1) USING TIPO-USUARIO.
+
+       01 PERIODICA-ACCEPT.
+           05 DIA-PERIODICA-ACCEPT BLANK ZERO AUTO UNDERLINE
+               LINE 11 COL 40 PIC 9(2) USING DIA-PERIODICA-USUARIO.
+           05 DIA-FIN-ACCEPT BLANK ZERO AUTO UNDERLINE
+               LINE 13 COL 40 PIC 9(2) USING DIA-FIN-USUARIO.
+           05 MES-FIN-ACCEPT BLANK ZERO AUTO UNDERLINE
+               LINE 13 COL 43 PIC 9(2) USING MES-FIN-USUARIO.
+           05 ANO-FIN-ACCEPT BLANK ZERO AUTO UNDERLINE
+               LINE 13 COL 46 PIC 9(4) USING ANO-FIN-USUARIO.
+
+       PROCEDURE DIVISION USING TNUM-L.
+       IMPRIMIR-CABECERA.
+
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'
+           SET ENVIRONMENT 'COB_SCREEN_ESC'        TO 'Y'
+
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "Cajero Automatico UnizarBank" LINE 2 COL 26
+               WITH FOREGROUND-COLOR IS BLUE
+               WITH BACKGROUND-COLOR IS WHITE.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY DIA LINE 4 COL 32.
+           DISPLAY "-" LINE 4 COL 34.
+           DISPLAY MES LINE 4 COL 35.
+           DISPLAY "-" LINE 4 COL 37.
+           DISPLAY ANO LINE 4 COL 38.
+           DISPLAY HORAS LINE 4 COL 44.
+           DISPLAY ":" LINE 4 COL 46.
+           DISPLAY MINUTOS LINE 4 COL 47.
+
+       PDATOS.
+           INITIALIZE TR-DESTINO-USUARIO.
+           INITIALIZE IMPORTE-ENT-USUARIO.
+           INITIALIZE IMPORTE-DEC-USUARIO.
+           INITIALIZE TIPO-USUARIO.
+
+           DISPLAY "Ordenar transferencia" LINE 8 COL 29.
+           DISPLAY "Tarjeta/cuenta destino:" LINE 10 COL 5.
+           DISPLAY "Importe a transferir:" LINE 12 COL 5.
+           DISPLAY "," LINE 12 COL 47.
+           DISPLAY "euros" LINE 12 COL 52.
+           DISPLAY "Tipo (1-Unica vez 2-Periodica):" LINE 14 COL 5.
+
+           DISPLAY "Enter - Aceptar" LINE 24 COL 02.
+           DISPLAY "ESC - Cancelar" LINE 24 COL 65.
+
+           ACCEPT DATOS-ACCEPT ON EXCEPTION
+               IF ESC-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO PDATOS.
+
+           IF TR-DESTINO-USUARIO = 0
+               GO TO PDATOS.
+
+           IF TR-DESTINO-USUARIO = TNUM-L
+               GO TO PDESTINO-ERR.
+
+           IF IMPORTE-ENT-USUARIO = 0 AND IMPORTE-DEC-USUARIO = 0
+               GO TO PDATOS.
+
+           IF NOT TIPO-PROGRAMADA AND NOT TIPO-PERIODICA
+               GO TO PDATOS.
+
+       PVALIDAR-DESTINO.
+           OPEN INPUT TARJETAS.
+           IF FST NOT = 00
+               GO TO PSYS-ERR.
+
+           MOVE TR-DESTINO-USUARIO TO TNUM.
+           READ TARJETAS INVALID KEY
+               CLOSE TARJETAS
+               GO TO PDESTINO-ERR.
+
+           CLOSE TARJETAS.
+
+      *    Calcula si la transferencia se fecha hoy o manana segun la
+      *    hora de corte, igual que la ventana de liquidacion real.
+       PCALCULAR-FECHA-REFERENCIA.
+           IF HORAS < HORA-CORTE-TRANSFERENCIAS
+               MOVE ANO TO ANO-REFERENCIA
+               MOVE MES TO MES-REFERENCIA
+               MOVE DIA TO DIA-REFERENCIA
+           ELSE
+               PERFORM SUMAR-UN-DIA THRU SUMAR-UN-DIA-EXIT
+           END-IF.
+
+           IF TIPO-PERIODICA
+               GO TO PPERIODICA.
+
+       PCONFIRMAR-PROGRAMADA.
+           MOVE ANO-REFERENCIA TO TR-ANO.
+           MOVE MES-REFERENCIA TO TR-MES.
+           MOVE DIA-REFERENCIA TO TR-DIA.
+           MOVE 0 TO TR-ANO-FIN.
+           MOVE 0 TO TR-MES-FIN.
+           MOVE 0 TO TR-DIA-FIN.
+           MOVE "Transferencia programada" TO TR-CONCEPTO.
+           GO TO PPOSTAR.
+
+      *    Dia del mes en que se repite la periodica y, opcionalmente,
+      *    fecha de fin (0/0/0 si es indefinida).
+       PPERIODICA.
+           INITIALIZE DIA-PERIODICA-USUARIO.
+           INITIALIZE DIA-FIN-USUARIO.
+           INITIALIZE MES-FIN-USUARIO.
+           INITIALIZE ANO-FIN-USUARIO.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ordenar transferencia periodica" LINE 8 COL 24.
+           DISPLAY "Dia del mes en que se repite:" LINE 11 COL 5.
+           DISPLAY "Fecha de fin (0 = indefinida):" LINE 13 COL 5.
+           DISPLAY "-" LINE 13 COL 42.
+           DISPLAY "-" LINE 13 COL 45.
+
+           DISPLAY "Enter - Aceptar" LINE 24 COL 02.
+           DISPLAY "ESC - Cancelar" LINE 24 COL 65.
+
+           ACCEPT PERIODICA-ACCEPT ON EXCEPTION
+               IF ESC-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO PPERIODICA.
+
+           IF DIA-PERIODICA-USUARIO < 1 OR DIA-PERIODICA-USUARIO > 28
+               GO TO PPERIODICA.
+
+       PCONFIRMAR-PERIODICA.
+           MOVE MES-REFERENCIA TO TR-MES.
+           MOVE ANO-REFERENCIA TO TR-ANO.
+           MOVE DIA-PERIODICA-USUARIO TO TR-DIA.
+
+           IF DIA-REFERENCIA > DIA-PERIODICA-USUARIO
+               ADD 1 TO TR-MES
+               IF TR-MES = 13
+                   MOVE 1 TO TR-MES
+                   ADD 1 TO TR-ANO
+               END-IF
+           END-IF.
+
+           IF DIA-FIN-USUARIO = 0 AND MES-FIN-USUARIO = 0
+                                  AND ANO-FIN-USUARIO = 0
+               MOVE 0 TO TR-ANO-FIN
+               MOVE 0 TO TR-MES-FIN
+               MOVE 0 TO TR-DIA-FIN
+           ELSE
+               MOVE ANO-FIN-USUARIO TO TR-ANO-FIN
+               MOVE MES-FIN-USUARIO TO TR-MES-FIN
+               MOVE DIA-FIN-USUARIO TO TR-DIA-FIN
+           END-IF.
+
+           MOVE "Transferencia periodica" TO TR-CONCEPTO.
+
+       PPOSTAR.
+           OPEN I-O F-TRANSFERENCIAS.
+           IF FSTR = 35
+               OPEN OUTPUT F-TRANSFERENCIAS
+               CLOSE F-TRANSFERENCIAS
+               OPEN I-O F-TRANSFERENCIAS
+           END-IF.
+           IF FSTR NOT = 00
+               GO TO PSYS-ERR.
+
+           PERFORM LOCALIZAR-ULTIMO-TR-NUM
+               THRU LOCALIZAR-ULTIMO-TR-NUM-EXIT.
+
+           ADD 1 TO LAST-TR-NUM.
+           MOVE LAST-TR-NUM TO TR-NUM.
+           MOVE TNUM-L TO TR-ORIGEN.
+           MOVE TR-DESTINO-USUARIO TO TR-DESTINO.
+           MOVE IMPORTE-ENT-USUARIO TO TR-IMPORTE-ENT.
+           MOVE IMPORTE-DEC-USUARIO TO TR-IMPORTE-DEC.
+           MOVE 0 TO TR-ANO-ULT-EJEC.
+           MOVE 0 TO TR-MES-ULT-EJEC.
+           MOVE 0 TO TR-DIA-ULT-EJEC.
+           MOVE "EUR" TO TR-MONEDA.
+
+           WRITE TRANSFE-REG INVALID KEY GO TO PSYS-ERR.
+
+           CLOSE F-TRANSFERENCIAS.
+
+           GO TO PEXITO.
+
+      *    Suma un dia a la fecha actual para fechar la transferencia al
+      *    dia siguiente cuando se ordena despues de la hora de corte.
+      *    Igual que el resto del sistema, no hay aritmetica de fechas
+      *    con calendario exacto: a partir del dia 28 se salta siempre
+      *    al dia 1 del mes siguiente para no generar una fecha
+      *    invalida.
+       SUMAR-UN-DIA.
+           IF DIA > 28
+               MOVE 1 TO DIA-REFERENCIA
+               MOVE MES TO MES-REFERENCIA
+               MOVE ANO TO ANO-REFERENCIA
+               ADD 1 TO MES-REFERENCIA
+               IF MES-REFERENCIA = 13
+                   MOVE 1 TO MES-REFERENCIA
+                   ADD 1 TO ANO-REFERENCIA
+               END-IF
+           ELSE
+               ADD 1 TO DIA GIVING DIA-REFERENCIA
+               MOVE MES TO MES-REFERENCIA
+               MOVE ANO TO ANO-REFERENCIA
+           END-IF.
+       SUMAR-UN-DIA-EXIT.
+           EXIT.
+
+      *    Recorre transferencias.ubd para saber cual es el ultimo
+      *    TR-NUM usado y poder asignar uno nuevo.
+       LOCALIZAR-ULTIMO-TR-NUM.
+           MOVE LOW-VALUES TO TR-NUM.
+           START F-TRANSFERENCIAS KEY IS NOT LESS THAN TR-NUM
+               INVALID KEY GO TO LOCALIZAR-ULTIMO-TR-NUM-EXIT.
+
+       LOCALIZAR-ULTIMO-TR-SIGUIENTE.
+           READ F-TRANSFERENCIAS NEXT RECORD
+               AT END GO TO LOCALIZAR-ULTIMO-TR-NUM-EXIT.
+
+           MOVE TR-NUM TO LAST-TR-NUM.
+           GO TO LOCALIZAR-ULTIMO-TR-SIGUIENTE.
+
+       LOCALIZAR-ULTIMO-TR-NUM-EXIT.
+           EXIT.
+
+       PEXITO.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Transferencia ordenada correctamente" LINE 9 COL 22
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS GREEN.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+           GO TO EXIT-ENTER.
+
+       PDESTINO-ERR.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "La tarjeta/cuenta destino no es valida"
+               LINE 9 COL 20
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+           GO TO EXIT-ENTER.
+
+       PSYS-ERR.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno" LINE 9 COL 25
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Vuelva mas tarde" LINE 11 COL 32
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+
+       EXIT-ENTER.
+           ACCEPT PRESSED-KEY WITH NO ECHO LINE 24 COL 79
+           IF ENTER-PRESSED
+               EXIT PROGRAM
+           ELSE
+               GO TO EXIT-ENTER.
