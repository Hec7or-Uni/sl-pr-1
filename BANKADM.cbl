@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANKADM.
+
+      * Programa de mantenimiento de sucursal (no es una opcion del
+      * cajero automatico). Lo utiliza el empleado de la sucursal, tras
+      * verificar en persona la identidad del titular, para desbloquear
+      * una tarjeta que ha agotado sus intentos de PIN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TARJETAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TNUM
+           FILE STATUS IS FST.
+
+           SELECT INTENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS INUM
+           FILE STATUS IS FSI.
+
+           SELECT OPTIONAL CLIENTES ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CLI-NUM
+           FILE STATUS IS FSC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TARJETAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "../data/tarjetas.ubd".
+       01 TAJETAREG.
+           02 TNUM      PIC 9(16).
+           02 TPIN      PIC  9(4).
+      *    TCADUCIDAD es la fecha de caducidad de la tarjeta; 0/0/0
+      *    significa que la tarjeta es anterior al control de caducidad
+      *    y no tiene fecha registrada.
+           02 TCADUCIDAD.
+               03 TCAD-ANO  PIC 9(4).
+               03 TCAD-MES  PIC 9(2).
+               03 TCAD-DIA  PIC 9(2).
+
+       FD INTENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "../data/intentos.ubd".
+       01 INTENTOSREG.
+           02 INUM      PIC 9(16).
+           02 IINTENTOS PIC 9(1).
+
+       FD CLIENTES
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "../data/clientes.ubd".
+       01 CLIENTES-REG.
+      *    CLI-NUM identifica al cliente/cuenta y coincide con TNUM: el
+      *    empleado busca por el mismo numero en ambos sentidos, de
+      *    tarjeta o de cliente.
+           02 CLI-NUM      PIC 9(16).
+           02 CLI-NOMBRE   PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       77 FST                       PIC X(2).
+       77 FSI                       PIC X(2).
+       77 FSC                       PIC X(2).
+
+       77 TARJETA-TECLEADA          PIC 9(16).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "UnizarBank - Mantenimiento de tarjetas en sucursal".
+           DISPLAY "Verifique la identidad del titular antes de ".
+           DISPLAY "continuar.".
+
+       PEDIR-TARJETA.
+           DISPLAY " ".
+           DISPLAY "Numero de tarjeta o de cliente (0 para salir): ".
+           ACCEPT TARJETA-TECLEADA.
+
+           IF TARJETA-TECLEADA = 0
+               STOP RUN.
+
+           OPEN I-O TARJETAS.
+           IF FST NOT = 00
+               DISPLAY "No se ha podido abrir tarjetas.ubd"
+               GO TO PEDIR-TARJETA.
+
+           MOVE TARJETA-TECLEADA TO TNUM.
+           READ TARJETAS INVALID KEY
+               CLOSE TARJETAS
+               DISPLAY "No existe ninguna tarjeta con ese numero"
+               GO TO PEDIR-TARJETA.
+
+           CLOSE TARJETAS.
+
+           PERFORM LEER-CLIENTE THRU LEER-CLIENTE-EXIT.
+           IF CLI-NOMBRE NOT = SPACES
+               DISPLAY "Titular: " CLI-NOMBRE
+           END-IF.
+
+           OPEN I-O INTENTOS.
+           IF FSI NOT = 00
+               DISPLAY "No se ha podido abrir intentos.ubd"
+               GO TO PEDIR-TARJETA.
+
+           MOVE TARJETA-TECLEADA TO INUM.
+           READ INTENTOS INVALID KEY
+               CLOSE INTENTOS
+               DISPLAY "No hay registro de intentos para esa tarjeta"
+               GO TO PEDIR-TARJETA.
+
+           MOVE 3 TO IINTENTOS.
+           REWRITE INTENTOSREG INVALID KEY
+               CLOSE INTENTOS
+               DISPLAY "No se ha podido desbloquear la tarjeta"
+               GO TO PEDIR-TARJETA.
+
+           CLOSE INTENTOS.
+
+           DISPLAY "Tarjeta desbloqueada. Intentos restantes: 3".
+
+           GO TO PEDIR-TARJETA.
+
+      *    Recupera el nombre del cliente asociado a la tarjeta, si el
+      *    fichero de clientes existe y tiene un registro para ella.
+      *    La ausencia de datos de cliente no impide operar.
+       LEER-CLIENTE.
+           INITIALIZE CLI-NOMBRE.
+
+           OPEN INPUT CLIENTES.
+           IF FSC NOT = 00
+               GO TO LEER-CLIENTE-EXIT.
+
+           MOVE TNUM TO CLI-NUM.
+           READ CLIENTES INVALID KEY INITIALIZE CLI-NOMBRE.
+
+           CLOSE CLIENTES.
+
+       LEER-CLIENTE-EXIT.
+           EXIT.
