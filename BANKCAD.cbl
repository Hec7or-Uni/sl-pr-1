@@ -0,0 +1,147 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANKCAD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TARJETAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TNUM
+           FILE STATUS IS FST.
+
+           SELECT F-CADUCIDAD ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSCAD.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TARJETAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "../data/tarjetas.ubd".
+       01 TAJETAREG.
+           02 TNUM      PIC 9(16).
+           02 TPIN      PIC  9(4).
+      *    TCADUCIDAD es la fecha de caducidad de la tarjeta; 0/0/0
+      *    significa que la tarjeta es anterior al control de caducidad
+      *    y no tiene fecha registrada.
+           02 TCADUCIDAD.
+               03 TCAD-ANO  PIC 9(4).
+               03 TCAD-MES  PIC 9(2).
+               03 TCAD-DIA  PIC 9(2).
+
+       FD F-CADUCIDAD
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "../data/caducidad.txt".
+       01 CAD-LINE                  PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77 FST                       PIC X(2).
+       77 FSCAD                     PIC X(2).
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO               PIC   9(4).
+               10 MES                PIC   9(2).
+               10 DIA                PIC   9(2).
+           05 HORA.
+               10 HORAS             PIC   9(2).
+               10 MINUTOS           PIC   9(2).
+               10 SEGUNDOS          PIC   9(2).
+               10 MILISEGUNDOS      PIC   9(2).
+           05 DIF-GMT               PIC  S9(4).
+
+      *    Numero de dias de antelacion con el que una tarjeta entra en
+      *    el listado de reemisos; no hay ningun mecanismo de
+      *    configuracion en el sistema, asi que se fija como constante
+      *    igual que HORA-CORTE-TRANSFERENCIAS en BANK6 o
+      *    LIMITE-DIARIO-ENT en BANK4.
+       77 DIAS-AVISO                PIC 9(4) VALUE 30.
+
+      *    El sistema no hace aritmetica de fechas exacta en ningun
+      *    sitio; para comparar "dentro de N dias" basta un numero de
+      *    orden aproximado que trata todos los meses como de 31 dias,
+      *    suficiente para un aviso de caducidad y coherente con las
+      *    demas aproximaciones de fecha ya existentes (p.ej. el
+      *    redondeo de dia en BANK6).
+       77 ORDEN-HOY                 PIC 9(7).
+       77 ORDEN-LIMITE              PIC 9(7).
+       77 ORDEN-CAD                 PIC 9(7).
+
+       77 TOTAL-TARJETAS            PIC 9(7) VALUE 0.
+       77 TOTAL-REEMISOS            PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+      * Listado nocturno de tarjetas que caducan dentro de
+      * DIAS-AVISO dias, o que no tienen fecha de caducidad registrada,
+      * para generar el albaran de reemision.
+       INICIO.
+           OPEN INPUT TARJETAS.
+           IF FST NOT = 00
+               DISPLAY "BANKCAD: no se ha podido abrir tarjetas.ubd"
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT F-CADUCIDAD.
+           IF FSCAD NOT = 00
+               DISPLAY "BANKCAD: no se ha podido abrir el informe"
+               CLOSE TARJETAS
+               STOP RUN
+           END-IF.
+
+           ACCEPT CAMPOS-FECHA FROM DATE YYYYMMDD.
+           ACCEPT HORA FROM TIME.
+
+           COMPUTE ORDEN-HOY = (ANO * 372) + (MES * 31) + DIA.
+           COMPUTE ORDEN-LIMITE = ORDEN-HOY + DIAS-AVISO.
+
+           MOVE LOW-VALUES TO TNUM.
+           START TARJETAS KEY IS NOT LESS THAN TNUM
+               INVALID KEY GO TO FIN-CADUCIDAD.
+
+       LEER-SIGUIENTE.
+           READ TARJETAS NEXT RECORD
+               AT END GO TO FIN-CADUCIDAD.
+
+           ADD 1 TO TOTAL-TARJETAS.
+
+           COMPUTE ORDEN-CAD =
+               (TCAD-ANO * 372) + (TCAD-MES * 31) + TCAD-DIA.
+
+           IF ORDEN-CAD <= ORDEN-LIMITE
+               PERFORM REGISTRAR-REEMISO THRU REGISTRAR-REEMISO-EXIT
+           END-IF.
+
+           GO TO LEER-SIGUIENTE.
+
+       REGISTRAR-REEMISO.
+           ADD 1 TO TOTAL-REEMISOS.
+           MOVE SPACES TO CAD-LINE.
+           IF TCAD-ANO = 0 AND TCAD-MES = 0 AND TCAD-DIA = 0
+               STRING "REEMITIR TARJETA " TNUM
+                   " CADUCIDAD NO REGISTRADA"
+                   DELIMITED BY SIZE INTO CAD-LINE
+           ELSE
+               STRING "REEMITIR TARJETA " TNUM
+                   " CADUCA " TCAD-ANO "/" TCAD-MES "/" TCAD-DIA
+                   DELIMITED BY SIZE INTO CAD-LINE
+           END-IF.
+           WRITE CAD-LINE.
+       REGISTRAR-REEMISO-EXIT.
+           EXIT.
+
+       FIN-CADUCIDAD.
+           CLOSE TARJETAS.
+
+           MOVE SPACES TO CAD-LINE.
+           STRING "TARJETAS REVISADAS: " TOTAL-TARJETAS
+               DELIMITED BY SIZE INTO CAD-LINE.
+           WRITE CAD-LINE.
+
+           MOVE SPACES TO CAD-LINE.
+           STRING "TARJETAS A REEMITIR: " TOTAL-REEMISOS
+               DELIMITED BY SIZE INTO CAD-LINE.
+           WRITE CAD-LINE.
+
+           CLOSE F-CADUCIDAD.
+           STOP RUN.
