@@ -0,0 +1,354 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANKTRF.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL F-TRANSFERENCIAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TR-NUM
+           FILE STATUS IS FSTR.
+
+           SELECT F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           ALTERNATE RECORD KEY IS MOV-TARJETA WITH DUPLICATES
+           FILE STATUS IS FSM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-TRANSFERENCIAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "../data/transferencias.ubd".
+       01 TRANSFE-REG.
+           02 TR-NUM               PIC  9(35).
+           02 TR-ORIGEN            PIC  9(16).
+           02 TR-DESTINO           PIC  9(16).
+           02 TR-IMPORTE-ENT       PIC  S9(7).
+           02 TR-IMPORTE-DEC       PIC   9(2).
+           02 TR-ANO-ULT-EJEC      PIC   9(4).
+           02 TR-MES-ULT-EJEC      PIC   9(2).
+           02 TR-DIA-ULT-EJEC      PIC   9(2).
+      *    TR-CONCEPTO = {Transferencia programada, Transferencia periodica}
+           02 TR-CONCEPTO          PIC   X(35).
+           02 TR-ANO               PIC   9(4).
+           02 TR-MES               PIC   9(2).
+           02 TR-DIA               PIC   9(2).
+      *    TR-ANO-FIN/TR-MES-FIN/TR-DIA-FIN = 0 si la periodica no
+      *    tiene fecha de fin (indefinida).
+           02 TR-ANO-FIN           PIC   9(4).
+           02 TR-MES-FIN           PIC   9(2).
+           02 TR-DIA-FIN           PIC   9(2).
+      *    TR-MONEDA es el codigo de moneda ISO 4217 del importe.
+           02 TR-MONEDA            PIC  X(03).
+
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "../data/movimientos.ubd".
+       01 MOVIMIENTO-REG.
+           02 MOV-NUM              PIC  9(35).
+           02 MOV-TARJETA          PIC  9(16).
+           02 MOV-ANO              PIC   9(4).
+           02 MOV-MES              PIC   9(2).
+           02 MOV-DIA              PIC   9(2).
+           02 MOV-HOR              PIC   9(2).
+           02 MOV-MIN              PIC   9(2).
+           02 MOV-SEG              PIC   9(2).
+           02 MOV-IMPORTE-ENT      PIC  S9(7).
+           02 MOV-IMPORTE-DEC      PIC   9(2).
+           02 MOV-CONCEPTO         PIC  X(35).
+           02 MOV-SALDOPOS-ENT     PIC  S9(9).
+           02 MOV-SALDOPOS-DEC     PIC   9(2).
+      *    MOV-EVENTO/MOV-ASIENTO solo se usan en compras de entradas de
+      *    espectaculos (BANK8); van a espacios en el resto de movimientos.
+           02 MOV-EVENTO           PIC  X(20).
+           02 MOV-ASIENTO          PIC  X(06).
+      *    MOV-MONEDA es el codigo de moneda ISO 4217 del importe.
+           02 MOV-MONEDA           PIC  X(03).
+      *    MOV-IMPORTE-ENT/DEC guardan siempre la magnitud sin signo del
+      *    importe; MOV-IMPORTE-SIGNO ("+"/"-") es quien indica si el
+      *    movimiento es un abono o un cargo, porque un importe menor
+      *    de una unidad (p.ej. -0,50) no se puede representar negando
+      *    la parte entera cuando esta vale cero.
+           02 MOV-IMPORTE-SIGNO    PIC  X(01).
+      *    MOV-SALDOPOS-ENT/DEC guardan siempre la magnitud sin signo
+      *    del saldo resultante; MOV-SALDOPOS-SIGNO ("+"/"-") indica si
+      *    ese saldo es positivo o negativo, por la misma razon que
+      *    MOV-IMPORTE-SIGNO: un saldo negativo menor de una unidad no
+      *    se puede representar negando la parte entera cuando esta
+      *    vale cero.
+           02 MOV-SALDOPOS-SIGNO   PIC  X(01).
+
+       WORKING-STORAGE SECTION.
+       77 FSTR                      PIC X(2).
+       77 FSM                       PIC X(2).
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO              PIC  9(4).
+               10 MES              PIC  9(2).
+               10 DIA              PIC  9(2).
+           05 HORA.
+               10 HORAS            PIC  9(2).
+               10 MINUTOS          PIC  9(2).
+               10 SEGUNDOS         PIC  9(2).
+               10 MILISEGUNDOS     PIC  9(2).
+           05 DIF-GMT              PIC S9(4).
+
+       77 FECHA-ACTUAL-NUM          PIC 9(8).
+       77 FECHA-TRANS-NUM           PIC 9(8).
+       77 FECHA-ULT-EJEC-NUM        PIC 9(8).
+       77 FECHA-FIN-NUM             PIC 9(8).
+
+       77 DEBE-EJECUTARSE           PIC 9(1).
+
+       77 LAST-MOV-NUM              PIC 9(35) VALUE 0.
+       77 PRIMER-MOV-NUM            PIC 9(35) VALUE 0.
+
+       77 TARJETA-BUSCADA           PIC 9(16).
+       77 SALDO-ACTUAL-CENT         PIC S9(11).
+       77 SALDO-NUEVO-CENT          PIC S9(11).
+       77 SALDO-ABS-CENT            PIC  9(11).
+       77 SALDO-ENT-TMP             PIC  9(9).
+       77 SALDO-DEC-TMP             PIC  9(2).
+       77 CENT-IMPORTE              PIC S9(9).
+
+       77 TOTAL-TRANSFERENCIAS      PIC 9(7) VALUE 0.
+       77 TOTAL-POSTADAS            PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+      * Posteo nocturno de transferencias programadas y periodicas:
+      * recorre transferencias.ubd, localiza las que vencen hoy y
+      * escribe en movimientos.ubd el cargo en TR-ORIGEN y el abono en
+      * TR-DESTINO, actualizando el saldo de cada tarjeta.
+       INICIO.
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           COMPUTE FECHA-ACTUAL-NUM = (ANO * 10000) + (MES * 100) + DIA.
+
+           OPEN I-O F-TRANSFERENCIAS.
+           IF FSTR = 35
+               DISPLAY "BANKTRF: no hay transferencias que procesar"
+               STOP RUN
+           END-IF.
+           IF FSTR NOT = 00
+               DISPLAY "BANKTRF: no se ha podido abrir transferencias"
+               STOP RUN
+           END-IF.
+
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM NOT = 00
+               DISPLAY "BANKTRF: no se ha podido abrir movimientos"
+               CLOSE F-TRANSFERENCIAS
+               STOP RUN
+           END-IF.
+
+           PERFORM LOCALIZAR-ULTIMO-MOV-NUM
+               THRU LOCALIZAR-ULTIMO-MOV-NUM-EXIT.
+
+       LEER-TRANSFERENCIA.
+           READ F-TRANSFERENCIAS NEXT RECORD
+               AT END GO TO FIN-BATCH.
+
+           ADD 1 TO TOTAL-TRANSFERENCIAS.
+           PERFORM EVALUAR-VENCIMIENTO THRU EVALUAR-VENCIMIENTO-EXIT.
+
+           IF DEBE-EJECUTARSE = 1
+               PERFORM POSTAR-TRANSFERENCIA
+                   THRU POSTAR-TRANSFERENCIA-EXIT
+               ADD 1 TO TOTAL-POSTADAS
+           END-IF.
+
+           GO TO LEER-TRANSFERENCIA.
+
+      * Determina si la transferencia actual vence hoy y no se ha
+      * postado todavia en el dia de hoy.
+       EVALUAR-VENCIMIENTO.
+           MOVE 0 TO DEBE-EJECUTARSE.
+
+           COMPUTE FECHA-ULT-EJEC-NUM = (TR-ANO-ULT-EJEC * 10000)
+                   + (TR-MES-ULT-EJEC * 100) + TR-DIA-ULT-EJEC.
+
+           IF FECHA-ULT-EJEC-NUM = FECHA-ACTUAL-NUM
+               GO TO EVALUAR-VENCIMIENTO-EXIT.
+
+           IF TR-CONCEPTO = "Transferencia programada"
+               COMPUTE FECHA-TRANS-NUM = (TR-ANO * 10000)
+                       + (TR-MES * 100) + TR-DIA
+               IF FECHA-ACTUAL-NUM >= FECHA-TRANS-NUM
+                   MOVE 1 TO DEBE-EJECUTARSE
+               END-IF
+           END-IF.
+
+           IF TR-CONCEPTO = "Transferencia periodica"
+               COMPUTE FECHA-TRANS-NUM = (TR-ANO * 10000)
+                       + (TR-MES * 100) + TR-DIA
+               IF TR-ANO-FIN = 0 AND TR-MES-FIN = 0 AND TR-DIA-FIN = 0
+                   MOVE 99999999 TO FECHA-FIN-NUM
+               ELSE
+                   COMPUTE FECHA-FIN-NUM = (TR-ANO-FIN * 10000)
+                       + (TR-MES-FIN * 100) + TR-DIA-FIN
+               END-IF
+               IF FECHA-ACTUAL-NUM >= FECHA-TRANS-NUM
+               AND FECHA-ACTUAL-NUM NOT > FECHA-FIN-NUM
+                   IF DIA = TR-DIA
+                       MOVE 1 TO DEBE-EJECUTARSE
+                   END-IF
+               END-IF
+           END-IF.
+
+       EVALUAR-VENCIMIENTO-EXIT.
+           EXIT.
+
+      * Escribe el cargo en el origen y el abono en el destino y marca
+      * la transferencia como ejecutada hoy.
+       POSTAR-TRANSFERENCIA.
+           MOVE TR-ORIGEN TO TARJETA-BUSCADA.
+           PERFORM LOCALIZAR-SALDO-TARJETA
+               THRU LOCALIZAR-SALDO-TARJETA-EXIT.
+
+           COMPUTE CENT-IMPORTE =
+               (TR-IMPORTE-ENT * 100) + TR-IMPORTE-DEC.
+           COMPUTE SALDO-NUEVO-CENT = SALDO-ACTUAL-CENT - CENT-IMPORTE.
+
+           ADD 1 TO LAST-MOV-NUM.
+           MOVE LAST-MOV-NUM TO MOV-NUM.
+           MOVE TR-ORIGEN TO MOV-TARJETA.
+           MOVE ANO TO MOV-ANO.
+           MOVE MES TO MOV-MES.
+           MOVE DIA TO MOV-DIA.
+           MOVE HORAS TO MOV-HOR.
+           MOVE MINUTOS TO MOV-MIN.
+           MOVE SEGUNDOS TO MOV-SEG.
+           MOVE TR-IMPORTE-ENT TO MOV-IMPORTE-ENT.
+           MOVE TR-IMPORTE-DEC TO MOV-IMPORTE-DEC.
+           MOVE "-" TO MOV-IMPORTE-SIGNO.
+           MOVE TR-CONCEPTO TO MOV-CONCEPTO.
+           MOVE SPACES TO MOV-EVENTO.
+           MOVE SPACES TO MOV-ASIENTO.
+           MOVE "EUR" TO MOV-MONEDA.
+           PERFORM DESGLOSAR-SALDO THRU DESGLOSAR-SALDO-EXIT.
+           WRITE MOVIMIENTO-REG
+               INVALID KEY GO TO POSTAR-TRANSFERENCIA-EXIT.
+
+      *    Se guarda el numero del cargo ya posteado por si el abono
+      *    que sigue no se puede escribir y hay que deshacerlo, para
+      *    no dejar la transferencia a medias.
+           MOVE MOV-NUM TO PRIMER-MOV-NUM.
+
+           MOVE TR-DESTINO TO TARJETA-BUSCADA.
+           PERFORM LOCALIZAR-SALDO-TARJETA
+               THRU LOCALIZAR-SALDO-TARJETA-EXIT.
+
+           COMPUTE SALDO-NUEVO-CENT = SALDO-ACTUAL-CENT + CENT-IMPORTE.
+
+           ADD 1 TO LAST-MOV-NUM.
+           MOVE LAST-MOV-NUM TO MOV-NUM.
+           MOVE TR-DESTINO TO MOV-TARJETA.
+           MOVE ANO TO MOV-ANO.
+           MOVE MES TO MOV-MES.
+           MOVE DIA TO MOV-DIA.
+           MOVE HORAS TO MOV-HOR.
+           MOVE MINUTOS TO MOV-MIN.
+           MOVE SEGUNDOS TO MOV-SEG.
+           MOVE TR-IMPORTE-ENT TO MOV-IMPORTE-ENT.
+           MOVE TR-IMPORTE-DEC TO MOV-IMPORTE-DEC.
+           MOVE "+" TO MOV-IMPORTE-SIGNO.
+           MOVE TR-CONCEPTO TO MOV-CONCEPTO.
+           MOVE SPACES TO MOV-EVENTO.
+           MOVE SPACES TO MOV-ASIENTO.
+           MOVE "EUR" TO MOV-MONEDA.
+           PERFORM DESGLOSAR-SALDO THRU DESGLOSAR-SALDO-EXIT.
+           WRITE MOVIMIENTO-REG
+               INVALID KEY GO TO DESHACER-CARGO.
+
+           MOVE ANO TO TR-ANO-ULT-EJEC.
+           MOVE MES TO TR-MES-ULT-EJEC.
+           MOVE DIA TO TR-DIA-ULT-EJEC.
+           REWRITE TRANSFE-REG INVALID KEY
+               GO TO POSTAR-TRANSFERENCIA-EXIT.
+
+           GO TO POSTAR-TRANSFERENCIA-EXIT.
+
+      *    El abono no se ha podido escribir: se deshace el cargo ya
+      *    posteado en el origen para no dejar la transferencia a
+      *    medias (que en el proximo posteo nocturno se repetiria,
+      *    porque TR-*-ULT-EJEC no se habria actualizado).
+       DESHACER-CARGO.
+           MOVE PRIMER-MOV-NUM TO MOV-NUM.
+           DELETE F-MOVIMIENTOS
+               INVALID KEY CONTINUE
+           END-DELETE.
+
+       POSTAR-TRANSFERENCIA-EXIT.
+           EXIT.
+
+      * Descompone un saldo en centimos (con signo) en MOV-SALDOPOS-ENT
+      * (con signo) y MOV-SALDOPOS-DEC (sin signo), igual que el resto
+      * del sistema representa los importes.
+       DESGLOSAR-SALDO.
+           COMPUTE SALDO-ABS-CENT = FUNCTION ABS(SALDO-NUEVO-CENT).
+           DIVIDE SALDO-ABS-CENT BY 100 GIVING SALDO-ENT-TMP
+               REMAINDER SALDO-DEC-TMP.
+           MOVE SALDO-ENT-TMP TO MOV-SALDOPOS-ENT.
+           MOVE SALDO-DEC-TMP TO MOV-SALDOPOS-DEC.
+           IF SALDO-NUEVO-CENT < 0
+               MOVE "-" TO MOV-SALDOPOS-SIGNO
+           ELSE
+               MOVE "+" TO MOV-SALDOPOS-SIGNO
+           END-IF.
+       DESGLOSAR-SALDO-EXIT.
+           EXIT.
+
+      * Recupera en SALDO-ACTUAL-CENT el saldo del ultimo movimiento de
+      * la tarjeta TARJETA-BUSCADA (0 si todavia no tiene movimientos).
+       LOCALIZAR-SALDO-TARJETA.
+           MOVE 0 TO SALDO-ACTUAL-CENT.
+           MOVE TARJETA-BUSCADA TO MOV-TARJETA.
+           START F-MOVIMIENTOS KEY IS = MOV-TARJETA
+               INVALID KEY GO TO LOCALIZAR-SALDO-TARJETA-EXIT.
+
+       LOCALIZAR-SALDO-SIGUIENTE.
+           READ F-MOVIMIENTOS NEXT RECORD
+               AT END GO TO LOCALIZAR-SALDO-TARJETA-EXIT.
+
+           IF MOV-TARJETA NOT = TARJETA-BUSCADA
+               GO TO LOCALIZAR-SALDO-TARJETA-EXIT.
+
+           COMPUTE SALDO-ACTUAL-CENT =
+               (MOV-SALDOPOS-ENT * 100) + MOV-SALDOPOS-DEC.
+           IF MOV-SALDOPOS-SIGNO = "-"
+               COMPUTE SALDO-ACTUAL-CENT = 0 - SALDO-ACTUAL-CENT
+           END-IF.
+
+           GO TO LOCALIZAR-SALDO-SIGUIENTE.
+
+       LOCALIZAR-SALDO-TARJETA-EXIT.
+           EXIT.
+
+      * Recorre movimientos.ubd una vez al arrancar para saber cual es
+      * el ultimo MOV-NUM usado y poder asignar numeros nuevos.
+       LOCALIZAR-ULTIMO-MOV-NUM.
+           MOVE LOW-VALUES TO MOV-NUM.
+           START F-MOVIMIENTOS KEY IS NOT LESS THAN MOV-NUM
+               INVALID KEY GO TO LOCALIZAR-ULTIMO-MOV-NUM-EXIT.
+
+       LOCALIZAR-ULTIMO-SIGUIENTE.
+           READ F-MOVIMIENTOS NEXT RECORD
+               AT END GO TO LOCALIZAR-ULTIMO-MOV-NUM-EXIT.
+
+           MOVE MOV-NUM TO LAST-MOV-NUM.
+           GO TO LOCALIZAR-ULTIMO-SIGUIENTE.
+
+       LOCALIZAR-ULTIMO-MOV-NUM-EXIT.
+           EXIT.
+
+       FIN-BATCH.
+           CLOSE F-TRANSFERENCIAS.
+           CLOSE F-MOVIMIENTOS.
+           DISPLAY "BANKTRF: transferencias revisadas "
+               TOTAL-TRANSFERENCIAS.
+           DISPLAY "BANKTRF: transferencias postadas hoy "
+               TOTAL-POSTADAS.
+           STOP RUN.
