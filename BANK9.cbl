@@ -20,6 +20,16 @@
            RECORD KEY IS INUM
            FILE STATUS IS FSI.
 
+           SELECT OPTIONAL CLIENTES ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CLI-NUM
+           FILE STATUS IS FSC.
+
+           SELECT OPTIONAL INTENTOSLOG ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSLOG.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -29,6 +39,13 @@
        01 TAJETAREG.
            02 TNUM      PIC 9(16).
            02 TPIN      PIC  9(4).
+      *    TCADUCIDAD es la fecha de caducidad de la tarjeta; 0/0/0
+      *    significa que la tarjeta es anterior al control de caducidad
+      *    y no tiene fecha registrada.
+           02 TCADUCIDAD.
+               03 TCAD-ANO  PIC 9(4).
+               03 TCAD-MES  PIC 9(2).
+               03 TCAD-DIA  PIC 9(2).
 
        FD INTENTOS
            LABEL RECORD STANDARD
@@ -37,10 +54,27 @@
            02 INUM      PIC 9(16).
            02 IINTENTOS PIC 9(1).
 
+       FD CLIENTES
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "../data/clientes.ubd".
+       01 CLIENTES-REG.
+      *    CLI-NUM identifica al cliente/cuenta y coincide con TNUM.
+           02 CLI-NUM              PIC  9(16).
+           02 CLI-NOMBRE           PIC  X(30).
+           02 CLI-DIRECCION        PIC  X(40).
+           02 CLI-TELEFONO         PIC  9(9).
+
+       FD INTENTOSLOG
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "../data/intentoslog.txt".
+       01 LOG-LINE                 PIC X(100).
+
 
        WORKING-STORAGE SECTION.
        77 FST                       PIC   X(2).
        77 FSI                       PIC   X(2).
+       77 FSC                       PIC   X(2).
+       77 FSLOG                     PIC   X(2).
 
        78 BLACK                   VALUE      0.
        78 BLUE                    VALUE      1.
@@ -181,6 +215,9 @@
            GO TO P4.
 
        RESTAR-INTENTO.
+           PERFORM REGISTRAR-INTENTO-FALLIDO
+               THRU REGISTRAR-INTENTO-FALLIDO-EXIT.
+
            IF IINTENTOS > 0
                SUBTRACT 1 FROM IINTENTOS
            END-IF.
@@ -276,10 +313,15 @@
       * Muestra un mensaje de exito cuando al usuario se le ha podido
       * cambiar el pin
        P5-PIN-CHANGED.
+           PERFORM LEER-CLIENTE THRU LEER-CLIENTE-EXIT.
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
            DISPLAY "La clave se ha cambiado correctamente" LINE 9 COL 22
                WITH FOREGROUND-COLOR IS BLACK
                     BACKGROUND-COLOR IS GREEN.
+           IF CLI-NOMBRE NOT = SPACES
+               DISPLAY "Cliente: " LINE 11 COL 26
+               DISPLAY CLI-NOMBRE LINE 11 COL 35
+           END-IF.
 
            DISPLAY "Enter - Confirmar" LINE 24 COL 33.
            GO TO EXIT-ENTER.
@@ -306,6 +348,51 @@
            MOVE 3 TO IINTENTOS.
            REWRITE INTENTOSREG INVALID KEY GO TO PSYS-ERR.
 
+      *    Recupera el nombre del cliente asociado a la tarjeta, si el
+      *    fichero de clientes existe y tiene un registro para ella.
+      *    La ausencia de datos de cliente no impide operar.
+       LEER-CLIENTE.
+           INITIALIZE CLI-NOMBRE.
+
+           OPEN INPUT CLIENTES.
+           IF FSC NOT = 00
+               GO TO LEER-CLIENTE-EXIT.
+
+           MOVE TNUM-L TO CLI-NUM.
+           READ CLIENTES INVALID KEY INITIALIZE CLI-NOMBRE.
+
+           CLOSE CLIENTES.
+
+       LEER-CLIENTE-EXIT.
+           EXIT.
+
+      *    Anota en intentoslog.txt cada PIN fallido: tarjeta, fecha/hora
+      *    y programa de origen. Fichero de solo anexion (no se reescribe
+      *    ni se borra nunca), a diferencia de IINTENTOS que solo guarda
+      *    la cuenta atras actual sin historico.
+       REGISTRAR-INTENTO-FALLIDO.
+           OPEN EXTEND INTENTOSLOG.
+           IF FSLOG = 35
+               OPEN OUTPUT INTENTOSLOG
+               CLOSE INTENTOSLOG
+               OPEN EXTEND INTENTOSLOG
+           END-IF.
+           IF FSLOG NOT = 00
+               GO TO REGISTRAR-INTENTO-FALLIDO-EXIT.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           MOVE SPACES TO LOG-LINE.
+           STRING "TARJETA " TNUM
+               " FECHA " ANO "-" MES "-" DIA
+               " HORA " HORAS ":" MINUTOS ":" SEGUNDOS
+               " PROGRAMA BANK9"
+               DELIMITED BY SIZE INTO LOG-LINE.
+           WRITE LOG-LINE.
+
+           CLOSE INTENTOSLOG.
+       REGISTRAR-INTENTO-FALLIDO-EXIT.
+           EXIT.
+
        BLOQUEO-TARJETA.
            CLOSE INTENTOS.
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
